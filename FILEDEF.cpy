@@ -0,0 +1,139 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - FILE SECTION RECORD LAYOUTS
+      *
+      * This copybook contains every FD/record layout used by the
+      * application. It is COPYed into the FILE SECTION only; working
+      * storage items live in DATADEF.cpy and session items live in
+      * SESSION.cpy so that COPY does not redeclare FD-level items
+      * outside of the FILE SECTION.
+      ******************************************************************
+
+      * ---------------------------------------------------------------
+      * ACCOUNT MASTER FILE - indexed by account number
+      * ---------------------------------------------------------------
+       FD  ACCOUNT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-RECORD.
+           05  AR-ACCOUNT-NUMBER      PIC X(10).
+           05  AR-CUSTOMER-NAME       PIC X(30).
+           05  AR-OWNER-2-NAME        PIC X(30).
+           05  AR-OWNER-3-NAME        PIC X(30).
+           05  AR-OWNER-COUNT         PIC 9(1).
+           05  AR-PRIMARY-OWNER       PIC 9(1).
+           05  AR-ACCOUNT-TYPE        PIC X(10).
+               88 AR-TYPE-CHECKING    VALUE 'CHECKING'.
+               88 AR-TYPE-SAVINGS     VALUE 'SAVINGS'.
+               88 AR-TYPE-CD          VALUE 'CD'.
+               88 AR-TYPE-MONEY-MKT   VALUE 'MONEYMKT'.
+               88 AR-TYPE-LOAN        VALUE 'LOAN'.
+           05  AR-BALANCE             PIC 9(9)V99.
+           05  AR-CURRENCY-CODE       PIC X(3).
+           05  AR-OPEN-DATE           PIC X(10).
+           05  AR-LAST-ACCESS-DATE    PIC X(10).
+           05  AR-TRANSACTION-COUNT   PIC 9(5).
+           05  AR-STATUS              PIC X(1).
+               88 AR-ACTIVE           VALUE 'A'.
+               88 AR-CLOSED           VALUE 'C'.
+               88 AR-SUSPENDED        VALUE 'S'.
+           05  AR-INTEREST-RATE       PIC 9(2)V9(3).
+           05  AR-MIN-BALANCE         PIC 9(7)V99.
+           05  AR-LINKED-ACCOUNT      PIC X(10).
+           05  AR-MATURITY-DATE       PIC X(10).
+           05  AR-PIN                 PIC X(4).
+           05  AR-CREATED-BY          PIC X(8).
+           05  AR-LAST-CHANGED-BY     PIC X(8).
+
+      * ---------------------------------------------------------------
+      * TRANSACTION LEDGER FILE - indexed by account+timestamp+seq
+      * ---------------------------------------------------------------
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-RECORD.
+           05  TR-KEY.
+               10  TR-KEY-ACCT-NUM    PIC X(10).
+               10  TR-KEY-DATE        PIC X(10).
+               10  TR-KEY-TIME        PIC X(8).
+               10  TR-KEY-SEQ         PIC 9(4).
+           05  TR-TYPE                PIC X(10).
+           05  TR-AMOUNT              PIC 9(9)V99.
+           05  TR-RESULT              PIC X(10).
+           05  TR-REMARKS             PIC X(50).
+           05  TR-BALANCE-AFTER       PIC 9(9)V99.
+           05  TR-TELLER-ID           PIC X(8).
+           05  TR-CURRENCY            PIC X(3).
+           05  TR-RELATED-ACCOUNT     PIC X(10).
+
+      * ---------------------------------------------------------------
+      * CLOSED ACCOUNT ARCHIVE FILE - append only, retention history
+      * ---------------------------------------------------------------
+       FD  ACCOUNT-ARCHIVE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ACCOUNT-ARCHIVE-RECORD.
+           05  XA-ACCOUNT-NUMBER      PIC X(10).
+           05  XA-CUSTOMER-NAME       PIC X(30).
+           05  XA-OWNER-2-NAME        PIC X(30).
+           05  XA-OWNER-3-NAME        PIC X(30).
+           05  XA-ACCOUNT-TYPE        PIC X(10).
+           05  XA-BALANCE             PIC 9(9)V99.
+           05  XA-CURRENCY-CODE       PIC X(3).
+           05  XA-OPEN-DATE           PIC X(10).
+           05  XA-LAST-ACCESS-DATE    PIC X(10).
+           05  XA-TRANSACTION-COUNT   PIC 9(5).
+           05  XA-CLOSE-DATE          PIC X(10).
+           05  XA-CLOSED-BY           PIC X(8).
+
+      * ---------------------------------------------------------------
+      * CURRENCY TRANSACTION REPORT (CTR) COMPLIANCE LOG - append only
+      * ---------------------------------------------------------------
+       FD  COMPLIANCE-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COMPLIANCE-LOG-RECORD.
+           05  CTR-DATE               PIC X(10).
+           05  CTR-TIME               PIC X(8).
+           05  CTR-ACCOUNT-NUMBER     PIC X(10).
+           05  CTR-CUSTOMER-NAME      PIC X(30).
+           05  CTR-TR-TYPE            PIC X(10).
+           05  CTR-AMOUNT             PIC 9(9)V99.
+           05  CTR-TELLER-ID          PIC X(8).
+
+      * ---------------------------------------------------------------
+      * LIQUIDITY / OPERATIONS MONITORING LOG - append only
+      * ---------------------------------------------------------------
+       FD  MONITOR-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MONITOR-LOG-RECORD.
+           05  ML-DATE                PIC X(10).
+           05  ML-TIME                PIC X(8).
+           05  ML-ALERT-TYPE          PIC X(20).
+           05  ML-DETAILS             PIC X(90).
+
+      * ---------------------------------------------------------------
+      * GENERIC FLAT REPORT OUTPUT FILE (account listing / summary /
+      * statement text output archived to disk)
+      * ---------------------------------------------------------------
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                PIC X(132).
+
+      * ---------------------------------------------------------------
+      * CSV VARIANT OF THE ACCOUNT LISTING REPORT
+      * ---------------------------------------------------------------
+       FD  CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-LINE                   PIC X(200).
+
+      * ---------------------------------------------------------------
+      * SORT WORK FILE - used by the sortable account listing report
+      * ---------------------------------------------------------------
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-SORT-BALANCE        PIC 9(9)V99.
+           05  SW-SORT-NAME           PIC X(30).
+           05  SW-SORT-OPEN-DATE      PIC X(10).
+           05  SW-ACCOUNT-NUMBER      PIC X(10).
+           05  SW-CUSTOMER-NAME       PIC X(30).
+           05  SW-ACCOUNT-TYPE        PIC X(10).
+           05  SW-BALANCE             PIC 9(9)V99.
+           05  SW-CURRENCY-CODE       PIC X(3).
+           05  SW-STATUS              PIC X(1).
+           05  SW-OPEN-DATE           PIC X(10).
