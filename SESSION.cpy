@@ -0,0 +1,13 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - SESSION DATA
+      *
+      * Small block of per-session state (which teller is signed on,
+      * whether the session is running in demo mode) that MAIN.cbl
+      * owns in WORKING-STORAGE and passes BY REFERENCE on every
+      * CALL to a menu module, so the module sees the same session
+      * the operator started instead of re-defaulting every time.
+      ******************************************************************
+       01  WS-SESSION-DATA.
+           05  WS-TELLER-ID           PIC X(8).
+           05  WS-DEMO-MODE-FLAG      PIC X(1) VALUE 'N'.
+               88 DEMO-MODE-ACTIVE    VALUE 'Y'.
