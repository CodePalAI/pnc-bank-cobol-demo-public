@@ -1,45 +1,64 @@
       ******************************************************************
       * PNC BANK COBOL DEMO APPLICATION - ACCOUNT MANAGEMENT MODULE
-      * 
+      *
       * This module handles account management functions including
-      * creating, viewing, and deleting accounts.
+      * creating, viewing, searching, suspending and deleting accounts.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCOUNT.
        AUTHOR. PNC-DEMO.
        DATE-WRITTEN. 2023-07-19.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.dat'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
-       
+           COPY 'FILECTL.cpy'.
+
        DATA DIVISION.
        FILE SECTION.
-           COPY 'DATADEF.cpy'.
-       
+           COPY 'FILEDEF.cpy'.
+
        WORKING-STORAGE SECTION.
            COPY 'DATADEF.cpy'.
-       
-       PROCEDURE DIVISION.
-       
+
+       LINKAGE SECTION.
+           COPY 'SESSION.cpy'.
+
+       PROCEDURE DIVISION USING WS-SESSION-DATA.
+
       *-----------------------------------------------------------------
       * MAIN PROCEDURE
       *-----------------------------------------------------------------
        000-MAIN-PARA.
+           PERFORM 090-SET-FILE-NAMES-PARA.
            PERFORM 300-ACCOUNT-MANAGEMENT-PARA.
            GOBACK.
-       
+
+      *-----------------------------------------------------------------
+      * SET DYNAMIC FILE NAMES (respect demo-mode isolation, req 022)
+      *-----------------------------------------------------------------
+       090-SET-FILE-NAMES-PARA.
+           IF DEMO-MODE-ACTIVE
+               MOVE "DEMOACCT.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "DEMOTRAN.dat" TO WS-TRANSACTION-FILE-NAME
+               MOVE "DEMOARCH.dat" TO WS-ARCHIVE-FILE-NAME
+               MOVE "DEMOCTR.dat"  TO WS-COMPLIANCE-FILE-NAME
+               MOVE "DEMOMON.dat"  TO WS-MONITOR-FILE-NAME
+           ELSE
+               MOVE "ACCOUNTS.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "TRANLOG.dat"  TO WS-TRANSACTION-FILE-NAME
+               MOVE "ARCHIVE.dat"  TO WS-ARCHIVE-FILE-NAME
+               MOVE "CTRLOG.dat"   TO WS-COMPLIANCE-FILE-NAME
+               MOVE "MONITOR.dat"  TO WS-MONITOR-FILE-NAME
+           END-IF.
+
       *-----------------------------------------------------------------
       * ACCOUNT MANAGEMENT MENU
       *-----------------------------------------------------------------
        300-ACCOUNT-MANAGEMENT-PARA.
            PERFORM 310-DISPLAY-ACCOUNT-MENU-PARA.
            PERFORM 320-GET-ACCOUNT-MENU-CHOICE-PARA.
-           
+
            EVALUATE WS-SUB-MENU-CHOICE
                WHEN 1
                    PERFORM 330-CREATE-ACCOUNT-PARA
@@ -47,12 +66,18 @@
                    PERFORM 340-VIEW-ACCOUNT-PARA
                WHEN 3
                    PERFORM 350-DELETE-ACCOUNT-PARA
+               WHEN 4
+                   PERFORM 380-SEARCH-BY-NAME-PARA
+               WHEN 5
+                   PERFORM 360-SUSPEND-ACCOUNT-PARA
+               WHEN 6
+                   PERFORM 370-REACTIVATE-ACCOUNT-PARA
                WHEN 0
                    DISPLAY "Returning to main menu..."
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
            END-EVALUATE.
-       
+
       *-----------------------------------------------------------------
       * DISPLAY ACCOUNT MANAGEMENT MENU
       *-----------------------------------------------------------------
@@ -64,22 +89,25 @@
            DISPLAY "1. Create New Account".
            DISPLAY "2. View Account Details".
            DISPLAY "3. Delete Account".
+           DISPLAY "4. Search Accounts By Customer Name".
+           DISPLAY "5. Suspend Account".
+           DISPLAY "6. Reactivate Account".
            DISPLAY "0. Return to Main Menu".
            DISPLAY WS-SEPARATOR.
-       
+
       *-----------------------------------------------------------------
       * GET ACCOUNT MENU CHOICE
       *-----------------------------------------------------------------
        320-GET-ACCOUNT-MENU-CHOICE-PARA.
-           DISPLAY "Enter your choice (0-3): " WITH NO ADVANCING.
+           DISPLAY "Enter your choice (0-6): " WITH NO ADVANCING.
            ACCEPT WS-SUB-MENU-CHOICE.
-           
+
            IF WS-SUB-MENU-CHOICE NOT NUMERIC OR
               WS-SUB-MENU-CHOICE < 0 OR
-              WS-SUB-MENU-CHOICE > 3
+              WS-SUB-MENU-CHOICE > 6
                MOVE 9 TO WS-SUB-MENU-CHOICE
            END-IF.
-       
+
       *-----------------------------------------------------------------
       * CREATE NEW ACCOUNT
       *-----------------------------------------------------------------
@@ -88,131 +116,306 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "CREATE NEW ACCOUNT".
            DISPLAY WS-SEPARATOR.
-           
+
+           PERFORM 329-CHECK-CREATION-AUTH-PARA.
+           IF NOT PIN-OK
+               DISPLAY "Account creation aborted."
+               EXIT PARAGRAPH
+           END-IF.
+
            PERFORM 331-GET-ACCOUNT-DATA-PARA.
-           
+
            IF VALID-DATA
                PERFORM 332-SAVE-NEW-ACCOUNT-PARA
            ELSE
                DISPLAY "Account creation aborted."
            END-IF.
-       
+
+      *-----------------------------------------------------------------
+      * AUTHORIZATION CHECK BEFORE ACCOUNT CREATION (req 014)
+      *
+      * Account creation has no pre-existing account/PIN to challenge
+      * against (unlike delete/deposit/withdraw/transfer, which check
+      * the PIN already on file for the account being touched), so this
+      * checks a teller/supervisor authorization PIN instead, gating
+      * who is allowed to originate a new account.
+      *-----------------------------------------------------------------
+       329-CHECK-CREATION-AUTH-PARA.
+           MOVE 'N' TO WS-PIN-OK-FLAG.
+
+           DISPLAY "Enter teller authorization PIN: " WITH NO ADVANCING.
+           ACCEPT WS-PIN-ENTRY.
+
+           IF WS-PIN-ENTRY = WS-TELLER-AUTH-PIN
+               MOVE 'Y' TO WS-PIN-OK-FLAG
+           ELSE
+               DISPLAY "ERROR: Incorrect authorization PIN."
+           END-IF.
+
       *-----------------------------------------------------------------
       * GET ACCOUNT DATA
       *-----------------------------------------------------------------
        331-GET-ACCOUNT-DATA-PARA.
            MOVE 'N' TO WS-VALID-DATA-FLAG.
-           
-           DISPLAY "Enter account number (10 digits): " WITH NO ADVANCING.
-           ACCEPT WS-TEMP-ACCOUNT-NUMBER.
-           
-           IF WS-TEMP-ACCOUNT-NUMBER IS NOT NUMERIC OR 
-              WS-TEMP-ACCOUNT-NUMBER = SPACES
-               DISPLAY "ERROR: Account number must be numeric and not empty."
+
+           DISPLAY "Enter account number (9 digits, check digit "
+               "added): " WITH NO ADVANCING.
+           ACCEPT WS-CD-ACCOUNT-NUMBER(1:9).
+
+           IF WS-CD-ACCOUNT-NUMBER(1:9) IS NOT NUMERIC OR
+              WS-CD-ACCOUNT-NUMBER(1:9) = SPACES
+               DISPLAY "ERROR: Account number must be 9 numeric digits."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           MOVE 'G' TO WS-CD-MODE.
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Unable to generate check digit."
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-CD-ACCOUNT-NUMBER TO WS-TEMP-ACCOUNT-NUMBER.
+           DISPLAY "Assigned account number: " WS-TEMP-ACCOUNT-NUMBER.
+
            PERFORM 333-CHECK-ACCOUNT-EXISTS-PARA.
-           
+
            IF ACCOUNT-FOUND
                DISPLAY "ERROR: Account number already exists."
                EXIT PARAGRAPH
            END-IF.
-           
-           DISPLAY "Enter customer name: " WITH NO ADVANCING.
+
+           DISPLAY "Enter primary owner name: " WITH NO ADVANCING.
            ACCEPT WS-TEMP-CUSTOMER-NAME.
-           
+
            IF WS-TEMP-CUSTOMER-NAME = SPACES
                DISPLAY "ERROR: Customer name cannot be empty."
                EXIT PARAGRAPH
            END-IF.
-           
-           DISPLAY "Enter account type (CHECKING/SAVINGS): " 
+
+           MOVE SPACES TO WS-TEMP-OWNER-2-NAME WS-TEMP-OWNER-3-NAME.
+           MOVE 1 TO WS-TEMP-OWNER-COUNT.
+           MOVE 1 TO WS-TEMP-PRIMARY-OWNER.
+
+           DISPLAY "Joint account - additional owner? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT WS-CONFIRM.
+           IF CONFIRM-YES
+               DISPLAY "Enter second owner name: " WITH NO ADVANCING
+               ACCEPT WS-TEMP-OWNER-2-NAME
+               ADD 1 TO WS-TEMP-OWNER-COUNT
+               DISPLAY "Third owner (leave blank if none): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TEMP-OWNER-3-NAME
+               IF WS-TEMP-OWNER-3-NAME NOT = SPACES
+                   ADD 1 TO WS-TEMP-OWNER-COUNT
+               END-IF
+           END-IF.
+
+           DISPLAY "Enter account type "
+               "(CHECKING/SAVINGS/CD/MONEYMKT/LOAN): "
                WITH NO ADVANCING.
            ACCEPT WS-TEMP-ACCOUNT-TYPE.
-           
+
            IF WS-TEMP-ACCOUNT-TYPE NOT = "CHECKING" AND
-              WS-TEMP-ACCOUNT-TYPE NOT = "SAVINGS"
-               DISPLAY "ERROR: Account type must be CHECKING or SAVINGS."
+              WS-TEMP-ACCOUNT-TYPE NOT = "SAVINGS" AND
+              WS-TEMP-ACCOUNT-TYPE NOT = "CD" AND
+              WS-TEMP-ACCOUNT-TYPE NOT = "MONEYMKT" AND
+              WS-TEMP-ACCOUNT-TYPE NOT = "LOAN"
+               DISPLAY "ERROR: Invalid account type."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           DISPLAY "Enter currency code (e.g. USD): " WITH NO ADVANCING.
+           ACCEPT WS-TEMP-CURRENCY-CODE.
+           IF WS-TEMP-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-TEMP-CURRENCY-CODE
+           END-IF.
+
+           PERFORM 334-SET-MIN-BALANCE-PARA.
+
            DISPLAY "Enter initial deposit amount: " WITH NO ADVANCING.
            ACCEPT WS-TEMP-BALANCE.
-           
-           IF WS-TEMP-BALANCE NOT NUMERIC OR WS-TEMP-BALANCE <= 0
-               DISPLAY "ERROR: Initial deposit must be a positive number."
+
+           IF WS-TEMP-BALANCE NOT NUMERIC
+               DISPLAY "ERROR: Initial deposit must be numeric."
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-TEMP-BALANCE < WS-TEMP-MIN-BALANCE
+               DISPLAY "ERROR: Initial deposit is below the "
+                   "required minimum of " WS-TEMP-MIN-BALANCE
+                   " for this account type."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           MOVE SPACES TO WS-TEMP-LINKED-ACCOUNT.
+           IF WS-TEMP-TYPE-CHECKING OR WS-TEMP-TYPE-SAVINGS
+               DISPLAY "Overdraft-linked account (blank for none): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TEMP-LINKED-ACCOUNT
+               IF WS-TEMP-LINKED-ACCOUNT NOT = SPACES
+                   PERFORM 335-CHECK-LINKED-ACCOUNT-PARA
+                   IF NOT ACCOUNT-FOUND
+                       DISPLAY "ERROR: Linked account does not exist."
+                       EXIT PARAGRAPH
+                   END-IF
+                   IF WS-TEMP-STATUS NOT = 'A'
+                       DISPLAY "ERROR: Linked account is not active."
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-TEMP-MATURITY-DATE.
+           IF WS-TEMP-TYPE-CD
+               DISPLAY "Enter maturity date (YYYY-MM-DD): "
+                   WITH NO ADVANCING
+               ACCEPT WS-TEMP-MATURITY-DATE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-TEMP-TYPE-SAVINGS
+                   MOVE WS-SAVINGS-RATE-DEFAULT TO
+                       WS-TEMP-INTEREST-RATE
+               WHEN WS-TEMP-TYPE-CD
+                   MOVE WS-CD-RATE-DEFAULT TO WS-TEMP-INTEREST-RATE
+               WHEN WS-TEMP-TYPE-MONEY-MKT
+                   MOVE WS-MM-TIER1-RATE TO WS-TEMP-INTEREST-RATE
+               WHEN OTHER
+                   MOVE 0 TO WS-TEMP-INTEREST-RATE
+           END-EVALUATE.
+
+           DISPLAY "Set a 4-digit PIN for this account: "
+               WITH NO ADVANCING.
+           ACCEPT WS-TEMP-PIN.
+           IF WS-TEMP-PIN IS NOT NUMERIC
+               DISPLAY "ERROR: PIN must be 4 numeric digits."
+               EXIT PARAGRAPH
+           END-IF.
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
            MOVE '-' TO WS-DATE-FORMATTED(5:1).
            MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
            MOVE '-' TO WS-DATE-FORMATTED(8:1).
            MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
-           
+
            MOVE WS-DATE-FORMATTED TO WS-TEMP-OPEN-DATE.
            MOVE WS-DATE-FORMATTED TO WS-TEMP-LAST-ACCESS-DATE.
            MOVE 0 TO WS-TEMP-TRANSACTION-COUNT.
            MOVE 'A' TO WS-TEMP-STATUS.
-           
+           MOVE WS-TELLER-ID TO WS-TEMP-CREATED-BY.
+           MOVE WS-TELLER-ID TO WS-TEMP-LAST-CHANGED-BY.
+
            MOVE 'Y' TO WS-VALID-DATA-FLAG.
-       
+
       *-----------------------------------------------------------------
-      * CHECK IF ACCOUNT EXISTS
+      * SET ACCOUNT-TYPE-SPECIFIC MINIMUM BALANCE (req 005)
+      *-----------------------------------------------------------------
+       334-SET-MIN-BALANCE-PARA.
+           EVALUATE TRUE
+               WHEN WS-TEMP-TYPE-CHECKING
+                   MOVE WS-MIN-BAL-CHECKING TO WS-TEMP-MIN-BALANCE
+               WHEN WS-TEMP-TYPE-SAVINGS
+                   MOVE WS-MIN-BAL-SAVINGS TO WS-TEMP-MIN-BALANCE
+               WHEN WS-TEMP-TYPE-CD
+                   MOVE WS-MIN-BAL-CD TO WS-TEMP-MIN-BALANCE
+               WHEN WS-TEMP-TYPE-MONEY-MKT
+                   MOVE WS-MIN-BAL-MONEYMKT TO WS-TEMP-MIN-BALANCE
+               WHEN WS-TEMP-TYPE-LOAN
+                   MOVE WS-MIN-BAL-LOAN TO WS-TEMP-MIN-BALANCE
+               WHEN OTHER
+                   MOVE 0 TO WS-TEMP-MIN-BALANCE
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      * CHECK IF ACCOUNT EXISTS (direct indexed read, req 002)
       *-----------------------------------------------------------------
        333-CHECK-ACCOUNT-EXISTS-PARA.
            MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
-           
+
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                CLOSE ACCOUNT-FILE
                EXIT PARAGRAPH
            END-IF.
-           
-           PERFORM UNTIL END-OF-FILE OR ACCOUNT-FOUND
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
-                   NOT AT END
-                       IF AR-ACCOUNT-NUMBER = WS-TEMP-ACCOUNT-NUMBER
-                           MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM.
-           
+
+           MOVE WS-TEMP-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+           END-READ.
+
            CLOSE ACCOUNT-FILE.
-           MOVE 'N' TO WS-END-OF-FILE-FLAG.
-       
+
       *-----------------------------------------------------------------
-      * SAVE NEW ACCOUNT
+      * CHECK LINKED (OVERDRAFT-SWEEP) ACCOUNT EXISTS AND IS ACTIVE
+      * (direct indexed read, req 004/req 011)
+      *-----------------------------------------------------------------
+       335-CHECK-LINKED-ACCOUNT-PARA.
+           MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
+           MOVE SPACES TO WS-TEMP-STATUS.
+
+           OPEN INPUT ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TEMP-LINKED-ACCOUNT TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+                   MOVE AR-STATUS TO WS-TEMP-STATUS
+           END-READ.
+
+           CLOSE ACCOUNT-FILE.
+
+      *-----------------------------------------------------------------
+      * SAVE NEW ACCOUNT (direct indexed write, req 002)
       *-----------------------------------------------------------------
        332-SAVE-NEW-ACCOUNT-PARA.
-           OPEN EXTEND ACCOUNT-FILE.
+           OPEN I-O ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                OPEN OUTPUT ACCOUNT-FILE
            END-IF.
-           
+
            MOVE WS-TEMP-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
            MOVE WS-TEMP-CUSTOMER-NAME TO AR-CUSTOMER-NAME.
+           MOVE WS-TEMP-OWNER-2-NAME TO AR-OWNER-2-NAME.
+           MOVE WS-TEMP-OWNER-3-NAME TO AR-OWNER-3-NAME.
+           MOVE WS-TEMP-OWNER-COUNT TO AR-OWNER-COUNT.
+           MOVE WS-TEMP-PRIMARY-OWNER TO AR-PRIMARY-OWNER.
            MOVE WS-TEMP-ACCOUNT-TYPE TO AR-ACCOUNT-TYPE.
            MOVE WS-TEMP-BALANCE TO AR-BALANCE.
+           MOVE WS-TEMP-CURRENCY-CODE TO AR-CURRENCY-CODE.
            MOVE WS-TEMP-OPEN-DATE TO AR-OPEN-DATE.
            MOVE WS-TEMP-LAST-ACCESS-DATE TO AR-LAST-ACCESS-DATE.
            MOVE WS-TEMP-TRANSACTION-COUNT TO AR-TRANSACTION-COUNT.
            MOVE WS-TEMP-STATUS TO AR-STATUS.
-           
-           WRITE ACCOUNT-RECORD.
-           
-           IF FILE-SUCCESS
-               DISPLAY "Account created successfully."
-           ELSE
-               DISPLAY "ERROR: Failed to create account."
-           END-IF.
-           
+           MOVE WS-TEMP-INTEREST-RATE TO AR-INTEREST-RATE.
+           MOVE WS-TEMP-MIN-BALANCE TO AR-MIN-BALANCE.
+           MOVE WS-TEMP-LINKED-ACCOUNT TO AR-LINKED-ACCOUNT.
+           MOVE WS-TEMP-MATURITY-DATE TO AR-MATURITY-DATE.
+           MOVE WS-TEMP-PIN TO AR-PIN.
+           MOVE WS-TEMP-CREATED-BY TO AR-CREATED-BY.
+           MOVE WS-TEMP-LAST-CHANGED-BY TO AR-LAST-CHANGED-BY.
+
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: Failed to create account "
+                       "(duplicate key)."
+               NOT INVALID KEY
+                   DISPLAY "Account created successfully."
+           END-WRITE.
+
            CLOSE ACCOUNT-FILE.
-       
+
       *-----------------------------------------------------------------
       * VIEW ACCOUNT DETAILS
       *-----------------------------------------------------------------
@@ -221,44 +424,49 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "VIEW ACCOUNT DETAILS".
            DISPLAY WS-SEPARATOR.
-           
+
            DISPLAY "Enter account number: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
-           
+
            PERFORM 341-FIND-AND-DISPLAY-ACCOUNT-PARA.
-       
+
       *-----------------------------------------------------------------
-      * FIND AND DISPLAY ACCOUNT
+      * FIND AND DISPLAY ACCOUNT (direct indexed read, req 002/015)
       *-----------------------------------------------------------------
        341-FIND-AND-DISPLAY-ACCOUNT-PARA.
            MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
-           
+
+           MOVE WS-ACCOUNT-NUMBER TO WS-CD-ACCOUNT-NUMBER.
+           MOVE 'V' TO WS-CD-MODE.
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Invalid account number (check digit)."
+               EXIT PARAGRAPH
+           END-IF.
+
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                DISPLAY "ERROR: Unable to open account file."
                CLOSE ACCOUNT-FILE
                EXIT PARAGRAPH
            END-IF.
-           
-           PERFORM UNTIL END-OF-FILE OR ACCOUNT-FOUND
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
-                   NOT AT END
-                       IF AR-ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
-                           MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
-                           PERFORM 342-DISPLAY-ACCOUNT-DETAILS-PARA
-                       END-IF
-               END-READ
-           END-PERFORM.
-           
+
+           MOVE WS-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+                   PERFORM 342-DISPLAY-ACCOUNT-DETAILS-PARA
+           END-READ.
+
            IF NOT ACCOUNT-FOUND
                DISPLAY "Account not found."
            END-IF.
-           
+
            CLOSE ACCOUNT-FILE.
-           MOVE 'N' TO WS-END-OF-FILE-FLAG.
-       
+
       *-----------------------------------------------------------------
       * DISPLAY ACCOUNT DETAILS
       *-----------------------------------------------------------------
@@ -267,16 +475,33 @@
            DISPLAY "ACCOUNT DETAILS".
            DISPLAY WS-SEPARATOR.
            DISPLAY "Account Number: " AR-ACCOUNT-NUMBER.
-           DISPLAY "Customer Name: " AR-CUSTOMER-NAME.
+           DISPLAY "Primary Owner: " AR-CUSTOMER-NAME.
+           IF AR-OWNER-COUNT > 1
+               DISPLAY "Joint Owner 2: " AR-OWNER-2-NAME
+           END-IF.
+           IF AR-OWNER-COUNT > 2
+               DISPLAY "Joint Owner 3: " AR-OWNER-3-NAME
+           END-IF.
            DISPLAY "Account Type: " AR-ACCOUNT-TYPE.
-           
+           DISPLAY "Currency: " AR-CURRENCY-CODE.
+
            MOVE AR-BALANCE TO WS-FORMATTED-BALANCE.
            DISPLAY "Balance: " WS-FORMATTED-BALANCE.
-           
+
            DISPLAY "Open Date: " AR-OPEN-DATE.
            DISPLAY "Last Access: " AR-LAST-ACCESS-DATE.
            DISPLAY "Transaction Count: " AR-TRANSACTION-COUNT.
-           
+           DISPLAY "Interest Rate: " AR-INTEREST-RATE.
+           DISPLAY "Minimum Balance: " AR-MIN-BALANCE.
+           IF AR-LINKED-ACCOUNT NOT = SPACES
+               DISPLAY "Overdraft-Linked Account: " AR-LINKED-ACCOUNT
+           END-IF.
+           IF AR-TYPE-CD
+               DISPLAY "Maturity Date: " AR-MATURITY-DATE
+           END-IF.
+           DISPLAY "Created By: " AR-CREATED-BY.
+           DISPLAY "Last Changed By: " AR-LAST-CHANGED-BY.
+
            EVALUATE AR-STATUS
                WHEN 'A'
                    DISPLAY "Status: Active"
@@ -287,9 +512,9 @@
                WHEN OTHER
                    DISPLAY "Status: Unknown"
            END-EVALUATE.
-           
+
            DISPLAY WS-SEPARATOR.
-       
+
       *-----------------------------------------------------------------
       * DELETE ACCOUNT
       *-----------------------------------------------------------------
@@ -298,78 +523,299 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "DELETE ACCOUNT".
            DISPLAY WS-SEPARATOR.
-           
+
            DISPLAY "Enter account number to delete: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
-           
+
            PERFORM 351-FIND-ACCOUNT-TO-DELETE-PARA.
-           
-           IF ACCOUNT-FOUND
-               DISPLAY "Confirm deletion (Y/N): " WITH NO ADVANCING
-               ACCEPT WS-CONFIRM
-               
-               IF CONFIRM-YES
-                   PERFORM 352-PERFORM-ACCOUNT-DELETION-PARA
-               ELSE
-                   DISPLAY "Deletion cancelled."
-               END-IF
-           ELSE
+
+           IF NOT ACCOUNT-FOUND
                DISPLAY "Account not found."
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Enter account PIN: " WITH NO ADVANCING.
+           ACCEPT WS-PIN-ENTRY.
+           IF WS-PIN-ENTRY NOT = WS-TEMP-PIN
+               DISPLAY "ERROR: Incorrect PIN. Deletion refused."
+               EXIT PARAGRAPH
            END-IF.
-       
+
+           DISPLAY "Confirm deletion (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONFIRM.
+
+           IF CONFIRM-YES
+               PERFORM 352-PERFORM-ACCOUNT-DELETION-PARA
+           ELSE
+               DISPLAY "Deletion cancelled."
+           END-IF.
+
       *-----------------------------------------------------------------
-      * FIND ACCOUNT TO DELETE
+      * FIND ACCOUNT TO DELETE (direct indexed read, req 002)
       *-----------------------------------------------------------------
        351-FIND-ACCOUNT-TO-DELETE-PARA.
            MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
-           
+
+           MOVE WS-ACCOUNT-NUMBER TO WS-CD-ACCOUNT-NUMBER.
+           MOVE 'V' TO WS-CD-MODE.
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Invalid account number (check digit)."
+               EXIT PARAGRAPH
+           END-IF.
+
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                DISPLAY "ERROR: Unable to open account file."
                CLOSE ACCOUNT-FILE
                EXIT PARAGRAPH
            END-IF.
-           
-           PERFORM UNTIL END-OF-FILE OR ACCOUNT-FOUND
+
+           MOVE WS-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+                   MOVE AR-PIN TO WS-TEMP-PIN
+                   PERFORM 342-DISPLAY-ACCOUNT-DETAILS-PARA
+           END-READ.
+
+           CLOSE ACCOUNT-FILE.
+
+      *-----------------------------------------------------------------
+      * PERFORM ACCOUNT DELETION - archive then remove (req 002/016/017)
+      *
+      * ACCOUNT-FILE is indexed, so this is now a direct-key REWRITE +
+      * archive WRITE + DELETE instead of the old scan-and-copy-to-
+      * temp-file pattern; that removes the old crash window where a
+      * kill mid-copy could leave every OTHER account's data half
+      * written, since only this one keyed record is ever touched.
+      * The archive record is written before the DELETE so a crash in
+      * between leaves the closed account recoverable from the archive
+      * file rather than losing it.
+      *-----------------------------------------------------------------
+       352-PERFORM-ACCOUNT-DELETION-PARA.
+           OPEN I-O ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "ERROR: Unable to open account file."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT.
+           MOVE 'N' TO WS-LOCK-BUSY-FLAG.
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT LOCK-BUSY OR
+                         WS-LOCK-RETRY-COUNT >= WS-LOCK-RETRY-MAX
                READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
-                   NOT AT END
-                       IF AR-ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
-                           MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
-                           PERFORM 342-DISPLAY-ACCOUNT-DETAILS-PARA
-                       END-IF
+                   INVALID KEY
+                       DISPLAY "ERROR: Account no longer exists."
+                       CLOSE ACCOUNT-FILE
+                       EXIT PARAGRAPH
                END-READ
+               IF FILE-RECORD-LOCKED
+                   MOVE 'Y' TO WS-LOCK-BUSY-FLAG
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               ELSE
+                   MOVE 'N' TO WS-LOCK-BUSY-FLAG
+               END-IF
            END-PERFORM.
-           
+
+           IF LOCK-BUSY
+               DISPLAY "Account is locked by another session - "
+                   "try again shortly."
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE '-' TO WS-DATE-FORMATTED(5:1).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE '-' TO WS-DATE-FORMATTED(8:1).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+
+           MOVE 'C' TO AR-STATUS.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT.
+           MOVE 'N' TO WS-LOCK-BUSY-FLAG.
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT LOCK-BUSY OR
+                         WS-LOCK-RETRY-COUNT >= WS-LOCK-RETRY-MAX
+               REWRITE ACCOUNT-RECORD
+               IF FILE-RECORD-LOCKED
+                   MOVE 'Y' TO WS-LOCK-BUSY-FLAG
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               ELSE
+                   MOVE 'N' TO WS-LOCK-BUSY-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF LOCK-BUSY
+               DISPLAY "Account is locked by another session - "
+                   "deletion aborted, try again shortly."
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN EXTEND ACCOUNT-ARCHIVE-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT ACCOUNT-ARCHIVE-FILE
+           END-IF.
+           MOVE AR-ACCOUNT-NUMBER TO XA-ACCOUNT-NUMBER.
+           MOVE AR-CUSTOMER-NAME TO XA-CUSTOMER-NAME.
+           MOVE AR-OWNER-2-NAME TO XA-OWNER-2-NAME.
+           MOVE AR-OWNER-3-NAME TO XA-OWNER-3-NAME.
+           MOVE AR-ACCOUNT-TYPE TO XA-ACCOUNT-TYPE.
+           MOVE AR-BALANCE TO XA-BALANCE.
+           MOVE AR-CURRENCY-CODE TO XA-CURRENCY-CODE.
+           MOVE AR-OPEN-DATE TO XA-OPEN-DATE.
+           MOVE AR-LAST-ACCESS-DATE TO XA-LAST-ACCESS-DATE.
+           MOVE AR-TRANSACTION-COUNT TO XA-TRANSACTION-COUNT.
+           MOVE WS-DATE-FORMATTED TO XA-CLOSE-DATE.
+           MOVE WS-TELLER-ID TO XA-CLOSED-BY.
+           WRITE ACCOUNT-ARCHIVE-RECORD.
+           CLOSE ACCOUNT-ARCHIVE-FILE.
+
+           DELETE ACCOUNT-FILE RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: Unable to remove account record."
+               NOT INVALID KEY
+                   DISPLAY "Account archived and deleted successfully."
+           END-DELETE.
+
            CLOSE ACCOUNT-FILE.
-           MOVE 'N' TO WS-END-OF-FILE-FLAG.
-       
+
       *-----------------------------------------------------------------
-      * PERFORM ACCOUNT DELETION
+      * SEARCH ACCOUNTS BY CUSTOMER NAME (req 008)
       *-----------------------------------------------------------------
-       352-PERFORM-ACCOUNT-DELETION-PARA.
+       380-SEARCH-BY-NAME-PARA.
+           DISPLAY SPACE.
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "SEARCH ACCOUNTS BY CUSTOMER NAME".
+           DISPLAY WS-SEPARATOR.
+
+           DISPLAY "Enter full or partial customer name: "
+               WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-NAME.
+
+           MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
+           MOVE FUNCTION TRIM(WS-SEARCH-NAME) TO WS-SEARCH-NAME.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-NAME)) TO
+               WS-SEARCH-NAME-LEN.
+
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                DISPLAY "ERROR: Unable to open account file."
+               CLOSE ACCOUNT-FILE
                EXIT PARAGRAPH
            END-IF.
-           
-           OPEN OUTPUT ACCOUNT-FILE ASSIGN TO WS-TEMP-FILE-NAME.
-           
+
            PERFORM UNTIL END-OF-FILE
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE-FLAG
                    NOT AT END
-                       IF AR-ACCOUNT-NUMBER NOT = WS-ACCOUNT-NUMBER
-                           WRITE ACCOUNT-RECORD
+                       IF WS-SEARCH-NAME-LEN > 0 AND
+                          (AR-CUSTOMER-NAME (1:WS-SEARCH-NAME-LEN) =
+                               WS-SEARCH-NAME (1:WS-SEARCH-NAME-LEN)
+                           OR
+                           AR-OWNER-2-NAME (1:WS-SEARCH-NAME-LEN) =
+                               WS-SEARCH-NAME (1:WS-SEARCH-NAME-LEN)
+                           OR
+                           AR-OWNER-3-NAME (1:WS-SEARCH-NAME-LEN) =
+                               WS-SEARCH-NAME (1:WS-SEARCH-NAME-LEN))
+                           MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+                           PERFORM 342-DISPLAY-ACCOUNT-DETAILS-PARA
                        END-IF
                END-READ
            END-PERFORM.
-           
+
+           IF NOT ACCOUNT-FOUND
+               DISPLAY "No accounts matched that name."
+           END-IF.
+
+           CLOSE ACCOUNT-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+      *-----------------------------------------------------------------
+      * SUSPEND ACCOUNT (req 007)
+      *-----------------------------------------------------------------
+       360-SUSPEND-ACCOUNT-PARA.
+           DISPLAY SPACE.
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "SUSPEND ACCOUNT".
+           DISPLAY WS-SEPARATOR.
+
+           DISPLAY "Enter account number to suspend: "
+               WITH NO ADVANCING.
+           ACCEPT WS-ACCOUNT-NUMBER.
+
+           MOVE 'S' TO WS-FILTER-STATUS.
+           PERFORM 365-CHANGE-ACCOUNT-STATUS-PARA.
+
+      *-----------------------------------------------------------------
+      * REACTIVATE ACCOUNT (req 007)
+      *-----------------------------------------------------------------
+       370-REACTIVATE-ACCOUNT-PARA.
+           DISPLAY SPACE.
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "REACTIVATE ACCOUNT".
+           DISPLAY WS-SEPARATOR.
+
+           DISPLAY "Enter account number to reactivate: "
+               WITH NO ADVANCING.
+           ACCEPT WS-ACCOUNT-NUMBER.
+
+           MOVE 'A' TO WS-FILTER-STATUS.
+           PERFORM 365-CHANGE-ACCOUNT-STATUS-PARA.
+
+      *-----------------------------------------------------------------
+      * CHANGE ACCOUNT STATUS - shared by suspend/reactivate
+      *-----------------------------------------------------------------
+       365-CHANGE-ACCOUNT-STATUS-PARA.
+           MOVE WS-ACCOUNT-NUMBER TO WS-CD-ACCOUNT-NUMBER.
+           MOVE 'V' TO WS-CD-MODE.
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Invalid account number (check digit)."
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN I-O ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "ERROR: Unable to open account file."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY "Account not found."
+                   CLOSE ACCOUNT-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF AR-CLOSED
+               DISPLAY "ERROR: Account is closed and cannot change "
+                   "status."
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-FILTER-STATUS TO AR-STATUS.
+           MOVE WS-TELLER-ID TO AR-LAST-CHANGED-BY.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR: Unable to update account status."
+               NOT INVALID KEY
+                   IF WS-FILTER-STATUS = 'S'
+                       DISPLAY "Account suspended."
+                   ELSE
+                       DISPLAY "Account reactivated."
+                   END-IF
+           END-REWRITE.
+
            CLOSE ACCOUNT-FILE.
-           CLOSE ACCOUNT-FILE ASSIGN TO WS-TEMP-FILE-NAME.
-           
-           DISPLAY "Account deleted successfully.".
-           MOVE 'N' TO WS-END-OF-FILE-FLAG. 
\ No newline at end of file
