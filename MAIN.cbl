@@ -1,6 +1,6 @@
       ******************************************************************
       * PNC BANK COBOL DEMO APPLICATION - MAIN PROGRAM
-      * 
+      *
       * This is the main program that controls the banking application
       * flow and calls the appropriate modules for specific functions.
       ******************************************************************
@@ -8,24 +8,24 @@
        PROGRAM-ID. BANKING.
        AUTHOR. PNC-DEMO.
        DATE-WRITTEN. 2023-07-19.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.dat'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
-       
+           COPY 'FILECTL.cpy'.
+
        DATA DIVISION.
        FILE SECTION.
-           COPY 'DATADEF.cpy'.
-       
+           COPY 'FILEDEF.cpy'.
+
        WORKING-STORAGE SECTION.
            COPY 'DATADEF.cpy'.
-       
+           COPY 'SESSION.cpy'.
+
+       01  WS-DEMO-ACCT2-NUMBER       PIC X(10).
+
        PROCEDURE DIVISION.
-       
+
       *-----------------------------------------------------------------
       * MAIN PROGRAM CONTROL
       *-----------------------------------------------------------------
@@ -34,7 +34,7 @@
            PERFORM 200-PROCESS-MENU-PARA UNTIL WS-MENU-CHOICE = 0.
            PERFORM 900-TERMINATE-PARA.
            STOP RUN.
-       
+
       *-----------------------------------------------------------------
       * INITIALIZE PROGRAM
       *-----------------------------------------------------------------
@@ -43,78 +43,163 @@
            DISPLAY SPACE.
            DISPLAY WS-HEADER.
            DISPLAY WS-SEPARATOR.
-           DISPLAY "Do you want to enter demo mode? (Y/N): " WITH NO ADVANCING.
+
+           DISPLAY "Enter teller/user ID: " WITH NO ADVANCING.
+           ACCEPT WS-TELLER-ID.
+           IF WS-TELLER-ID = SPACES
+               MOVE "UNKNOWN" TO WS-TELLER-ID
+           END-IF.
+
+           DISPLAY "Do you want to enter demo mode? (Y/N): "
+               WITH NO ADVANCING.
            ACCEPT WS-CONFIRM.
-           
+
            IF CONFIRM-YES
                MOVE 'Y' TO WS-DEMO-MODE-FLAG
+           END-IF.
+
+           PERFORM 110-SET-FILE-NAMES-PARA.
+
+           IF DEMO-MODE-ACTIVE
                PERFORM 150-LOAD-DEMO-DATA-PARA
            END-IF.
-       
+
+      *-----------------------------------------------------------------
+      * SET DYNAMIC FILE NAMES (isolate demo mode from live data)
+      *-----------------------------------------------------------------
+       110-SET-FILE-NAMES-PARA.
+           IF DEMO-MODE-ACTIVE
+               MOVE "DEMOACCT.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "DEMOTRAN.dat" TO WS-TRANSACTION-FILE-NAME
+               MOVE "DEMOARCH.dat" TO WS-ARCHIVE-FILE-NAME
+               MOVE "DEMOCTR.dat"  TO WS-COMPLIANCE-FILE-NAME
+               MOVE "DEMOMON.dat"  TO WS-MONITOR-FILE-NAME
+           ELSE
+               MOVE "ACCOUNTS.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "TRANLOG.dat"  TO WS-TRANSACTION-FILE-NAME
+               MOVE "ARCHIVE.dat"  TO WS-ARCHIVE-FILE-NAME
+               MOVE "CTRLOG.dat"   TO WS-COMPLIANCE-FILE-NAME
+               MOVE "MONITOR.dat"  TO WS-MONITOR-FILE-NAME
+           END-IF.
+
       *-----------------------------------------------------------------
       * LOAD DEMO DATA
       *-----------------------------------------------------------------
        150-LOAD-DEMO-DATA-PARA.
-           DISPLAY "Loading demo data...".
-           
+           DISPLAY "Loading demo data into isolated demo files...".
+
            OPEN OUTPUT ACCOUNT-FILE.
-           
-           MOVE "1000000001" TO AR-ACCOUNT-NUMBER.
+
+           MOVE "100000000" TO WS-CD-ACCOUNT-NUMBER(1:9).
+           MOVE 'G' TO WS-CD-MODE.
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Unable to generate demo check digit."
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+           MOVE WS-CD-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
            MOVE "JOHN SMITH" TO AR-CUSTOMER-NAME.
+           MOVE SPACES TO AR-OWNER-2-NAME AR-OWNER-3-NAME.
+           MOVE 1 TO AR-OWNER-COUNT.
+           MOVE 1 TO AR-PRIMARY-OWNER.
            MOVE "CHECKING" TO AR-ACCOUNT-TYPE.
            MOVE 5000.00 TO AR-BALANCE.
+           MOVE "USD" TO AR-CURRENCY-CODE.
            MOVE "2023-01-15" TO AR-OPEN-DATE.
            MOVE "2023-07-18" TO AR-LAST-ACCESS-DATE.
            MOVE 12 TO AR-TRANSACTION-COUNT.
            MOVE "A" TO AR-STATUS.
+           MOVE 0 TO AR-INTEREST-RATE.
+           MOVE WS-MIN-BAL-CHECKING TO AR-MIN-BALANCE.
+           MOVE SPACES TO AR-LINKED-ACCOUNT AR-MATURITY-DATE.
+           MOVE "1234" TO AR-PIN.
+           MOVE "SYSTEM" TO AR-CREATED-BY AR-LAST-CHANGED-BY.
            WRITE ACCOUNT-RECORD.
-           
-           MOVE "1000000002" TO AR-ACCOUNT-NUMBER.
+
+           MOVE "200000000" TO WS-CD-ACCOUNT-NUMBER(1:9).
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Unable to generate demo check digit."
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+           MOVE WS-CD-ACCOUNT-NUMBER TO WS-DEMO-ACCT2-NUMBER.
+           MOVE WS-CD-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
            MOVE "JANE DOE" TO AR-CUSTOMER-NAME.
+           MOVE SPACES TO AR-OWNER-2-NAME AR-OWNER-3-NAME.
+           MOVE 1 TO AR-OWNER-COUNT.
+           MOVE 1 TO AR-PRIMARY-OWNER.
            MOVE "SAVINGS" TO AR-ACCOUNT-TYPE.
            MOVE 15000.00 TO AR-BALANCE.
+           MOVE "USD" TO AR-CURRENCY-CODE.
            MOVE "2022-05-20" TO AR-OPEN-DATE.
            MOVE "2023-07-10" TO AR-LAST-ACCESS-DATE.
            MOVE 8 TO AR-TRANSACTION-COUNT.
            MOVE "A" TO AR-STATUS.
+           MOVE WS-SAVINGS-RATE-DEFAULT TO AR-INTEREST-RATE.
+           MOVE WS-MIN-BAL-SAVINGS TO AR-MIN-BALANCE.
+           MOVE SPACES TO AR-LINKED-ACCOUNT AR-MATURITY-DATE.
+           MOVE "1234" TO AR-PIN.
+           MOVE "SYSTEM" TO AR-CREATED-BY AR-LAST-CHANGED-BY.
            WRITE ACCOUNT-RECORD.
-           
-           MOVE "1000000003" TO AR-ACCOUNT-NUMBER.
+
+           MOVE "300000000" TO WS-CD-ACCOUNT-NUMBER(1:9).
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Unable to generate demo check digit."
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF.
+           MOVE WS-CD-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
            MOVE "ROBERT JOHNSON" TO AR-CUSTOMER-NAME.
+           MOVE SPACES TO AR-OWNER-2-NAME AR-OWNER-3-NAME.
+           MOVE 1 TO AR-OWNER-COUNT.
+           MOVE 1 TO AR-PRIMARY-OWNER.
            MOVE "CHECKING" TO AR-ACCOUNT-TYPE.
            MOVE 2500.75 TO AR-BALANCE.
+           MOVE "USD" TO AR-CURRENCY-CODE.
            MOVE "2023-03-10" TO AR-OPEN-DATE.
            MOVE "2023-07-15" TO AR-LAST-ACCESS-DATE.
            MOVE 5 TO AR-TRANSACTION-COUNT.
            MOVE "A" TO AR-STATUS.
+           MOVE 0 TO AR-INTEREST-RATE.
+           MOVE WS-MIN-BAL-CHECKING TO AR-MIN-BALANCE.
+           MOVE WS-DEMO-ACCT2-NUMBER TO AR-LINKED-ACCOUNT.
+           MOVE SPACES TO AR-MATURITY-DATE.
+           MOVE "1234" TO AR-PIN.
+           MOVE "SYSTEM" TO AR-CREATED-BY AR-LAST-CHANGED-BY.
            WRITE ACCOUNT-RECORD.
-           
+
            CLOSE ACCOUNT-FILE.
-           
+
            DISPLAY "Demo data loaded successfully.".
-           
+
       *-----------------------------------------------------------------
       * MAIN MENU PROCESSING
       *-----------------------------------------------------------------
        200-PROCESS-MENU-PARA.
            PERFORM 210-DISPLAY-MAIN-MENU-PARA.
            PERFORM 220-GET-MENU-CHOICE-PARA.
-           
+
            EVALUATE WS-MENU-CHOICE
                WHEN 1
-                   CALL 'ACCOUNT' 
+                   CALL 'ACCOUNT' USING WS-SESSION-DATA
                WHEN 2
-                   CALL 'TRANSACT' 
+                   CALL 'TRANSACT' USING WS-SESSION-DATA
                WHEN 3
                    PERFORM 500-BALANCE-INQUIRY-PARA
                WHEN 4
-                   CALL 'REPORTS'
+                   CALL 'REPORTS' USING WS-SESSION-DATA
                WHEN 0
                    DISPLAY "Exiting program..."
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
            END-EVALUATE.
-       
+
       *-----------------------------------------------------------------
       * DISPLAY MAIN MENU
       *-----------------------------------------------------------------
@@ -122,6 +207,9 @@
            DISPLAY SPACE.
            DISPLAY WS-SEPARATOR.
            DISPLAY "MAIN MENU".
+           IF DEMO-MODE-ACTIVE
+               DISPLAY "(DEMO MODE - isolated demo data files)"
+           END-IF.
            DISPLAY WS-SEPARATOR.
            DISPLAY "1. Account Management".
            DISPLAY "2. Transaction Processing".
@@ -129,20 +217,20 @@
            DISPLAY "4. Reports".
            DISPLAY "0. Exit Program".
            DISPLAY WS-SEPARATOR.
-       
+
       *-----------------------------------------------------------------
       * GET MENU CHOICE
       *-----------------------------------------------------------------
        220-GET-MENU-CHOICE-PARA.
            DISPLAY "Enter your choice (0-4): " WITH NO ADVANCING.
            ACCEPT WS-MENU-CHOICE.
-           
+
            IF WS-MENU-CHOICE NOT NUMERIC OR
               WS-MENU-CHOICE < 0 OR
               WS-MENU-CHOICE > 4
                MOVE 9 TO WS-MENU-CHOICE
            END-IF.
-           
+
       *-----------------------------------------------------------------
       * BALANCE INQUIRY
       *-----------------------------------------------------------------
@@ -151,65 +239,73 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "BALANCE INQUIRY".
            DISPLAY WS-SEPARATOR.
-           
+
            DISPLAY "Enter account number: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
-           
+
            PERFORM 510-VALIDATE-ACCOUNT-PARA.
-           
+
            IF NOT ACCOUNT-FOUND
                DISPLAY "Account not found."
                EXIT PARAGRAPH
            END-IF.
-           
+
            MOVE WS-TEMP-BALANCE TO WS-FORMATTED-BALANCE.
-           
+
            DISPLAY WS-SEPARATOR.
            DISPLAY "ACCOUNT SUMMARY".
            DISPLAY WS-SEPARATOR.
            DISPLAY "Account Number: " WS-TEMP-ACCOUNT-NUMBER.
            DISPLAY "Customer Name: " WS-TEMP-CUSTOMER-NAME.
            DISPLAY "Account Type: " WS-TEMP-ACCOUNT-TYPE.
+           DISPLAY "Currency: " WS-TEMP-CURRENCY-CODE.
            DISPLAY "Current Balance: " WS-FORMATTED-BALANCE.
            DISPLAY "Last Access Date: " WS-TEMP-LAST-ACCESS-DATE.
            DISPLAY "Transaction Count: " WS-TEMP-TRANSACTION-COUNT.
            DISPLAY WS-SEPARATOR.
-           
+
       *-----------------------------------------------------------------
-      * VALIDATE ACCOUNT
+      * VALIDATE ACCOUNT (direct indexed read with check-digit check)
       *-----------------------------------------------------------------
        510-VALIDATE-ACCOUNT-PARA.
            MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
-           
+
+           MOVE WS-ACCOUNT-NUMBER TO WS-CD-ACCOUNT-NUMBER.
+           MOVE 'V' TO WS-CD-MODE.
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Invalid account number (check digit)."
+               EXIT PARAGRAPH
+           END-IF.
+
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                DISPLAY "ERROR: Unable to open account file."
                CLOSE ACCOUNT-FILE
                EXIT PARAGRAPH
            END-IF.
-           
-           PERFORM UNTIL END-OF-FILE OR ACCOUNT-FOUND
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
-                   NOT AT END
-                       IF AR-ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
-                           MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
-                           MOVE AR-ACCOUNT-NUMBER TO WS-TEMP-ACCOUNT-NUMBER
-                           MOVE AR-CUSTOMER-NAME TO WS-TEMP-CUSTOMER-NAME
-                           MOVE AR-ACCOUNT-TYPE TO WS-TEMP-ACCOUNT-TYPE
-                           MOVE AR-BALANCE TO WS-TEMP-BALANCE
-                           MOVE AR-OPEN-DATE TO WS-TEMP-OPEN-DATE
-                           MOVE AR-LAST-ACCESS-DATE TO WS-TEMP-LAST-ACCESS-DATE
-                           MOVE AR-TRANSACTION-COUNT TO WS-TEMP-TRANSACTION-COUNT
-                           MOVE AR-STATUS TO WS-TEMP-STATUS
-                       END-IF
-               END-READ
-           END-PERFORM.
-           
+
+           MOVE WS-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+                   MOVE AR-ACCOUNT-NUMBER TO WS-TEMP-ACCOUNT-NUMBER
+                   MOVE AR-CUSTOMER-NAME TO WS-TEMP-CUSTOMER-NAME
+                   MOVE AR-ACCOUNT-TYPE TO WS-TEMP-ACCOUNT-TYPE
+                   MOVE AR-BALANCE TO WS-TEMP-BALANCE
+                   MOVE AR-CURRENCY-CODE TO WS-TEMP-CURRENCY-CODE
+                   MOVE AR-OPEN-DATE TO WS-TEMP-OPEN-DATE
+                   MOVE AR-LAST-ACCESS-DATE TO WS-TEMP-LAST-ACCESS-DATE
+                   MOVE AR-TRANSACTION-COUNT TO
+                       WS-TEMP-TRANSACTION-COUNT
+                   MOVE AR-STATUS TO WS-TEMP-STATUS
+           END-READ.
+
            CLOSE ACCOUNT-FILE.
-           MOVE 'N' TO WS-END-OF-FILE-FLAG.
-       
+
       *-----------------------------------------------------------------
       * TERMINATE PROGRAM
       *-----------------------------------------------------------------
@@ -217,4 +313,4 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY WS-FOOTER.
            DISPLAY WS-SEPARATOR.
-           STOP RUN. 
\ No newline at end of file
+           STOP RUN.
