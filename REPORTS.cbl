@@ -1,56 +1,73 @@
       ******************************************************************
       * PNC BANK COBOL DEMO APPLICATION - REPORTS MODULE
-      * 
+      *
       * This module handles reporting functions including account
-      * listings and account summaries.
+      * listings, account summaries, and account statements.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REPORTS.
        AUTHOR. PNC-DEMO.
        DATE-WRITTEN. 2023-07-19.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.dat'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
-       
+           COPY 'FILECTL.cpy'.
+
        DATA DIVISION.
        FILE SECTION.
-           COPY 'DATADEF.cpy'.
-       
+           COPY 'FILEDEF.cpy'.
+
        WORKING-STORAGE SECTION.
            COPY 'DATADEF.cpy'.
-       
-       PROCEDURE DIVISION.
-       
+
+       LINKAGE SECTION.
+           COPY 'SESSION.cpy'.
+
+       PROCEDURE DIVISION USING WS-SESSION-DATA.
+
       *-----------------------------------------------------------------
       * MAIN PROCEDURE
       *-----------------------------------------------------------------
        000-MAIN-PARA.
+           PERFORM 090-SET-FILE-NAMES-PARA.
            PERFORM 600-REPORTING-PARA.
            GOBACK.
-       
+
+      *-----------------------------------------------------------------
+      * SET DYNAMIC FILE NAMES (respect demo-mode isolation, req 022)
+      *-----------------------------------------------------------------
+       090-SET-FILE-NAMES-PARA.
+           IF DEMO-MODE-ACTIVE
+               MOVE "DEMOACCT.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "DEMOTRAN.dat" TO WS-TRANSACTION-FILE-NAME
+               MOVE "DEMOMON.dat"  TO WS-MONITOR-FILE-NAME
+           ELSE
+               MOVE "ACCOUNTS.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "TRANLOG.dat"  TO WS-TRANSACTION-FILE-NAME
+               MOVE "MONITOR.dat"  TO WS-MONITOR-FILE-NAME
+           END-IF.
+
       *-----------------------------------------------------------------
       * REPORTING MENU
       *-----------------------------------------------------------------
        600-REPORTING-PARA.
            PERFORM 610-DISPLAY-REPORT-MENU-PARA.
            PERFORM 620-GET-REPORT-MENU-CHOICE-PARA.
-           
+
            EVALUATE WS-SUB-MENU-CHOICE
                WHEN 1
                    PERFORM 630-ACCOUNT-LISTING-PARA
                WHEN 2
                    PERFORM 640-ACCOUNT-SUMMARY-PARA
+               WHEN 3
+                   PERFORM 650-ACCOUNT-STATEMENT-PARA
                WHEN 0
                    DISPLAY "Returning to main menu..."
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
            END-EVALUATE.
-       
+
       *-----------------------------------------------------------------
       * DISPLAY REPORTING MENU
       *-----------------------------------------------------------------
@@ -59,101 +76,594 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "REPORTING MENU".
            DISPLAY WS-SEPARATOR.
-           DISPLAY "1. Account Listing".
+           DISPLAY "1. Account Listing (sortable / filterable)".
            DISPLAY "2. Account Summary".
+           DISPLAY "3. Account Statement".
            DISPLAY "0. Return to Main Menu".
            DISPLAY WS-SEPARATOR.
-       
+
       *-----------------------------------------------------------------
       * GET REPORT MENU CHOICE
       *-----------------------------------------------------------------
        620-GET-REPORT-MENU-CHOICE-PARA.
-           DISPLAY "Enter your choice (0-2): " WITH NO ADVANCING.
+           DISPLAY "Enter your choice (0-3): " WITH NO ADVANCING.
            ACCEPT WS-SUB-MENU-CHOICE.
-           
+
            IF WS-SUB-MENU-CHOICE NOT NUMERIC OR
               WS-SUB-MENU-CHOICE < 0 OR
-              WS-SUB-MENU-CHOICE > 2
+              WS-SUB-MENU-CHOICE > 3
                MOVE 9 TO WS-SUB-MENU-CHOICE
            END-IF.
-       
+
       *-----------------------------------------------------------------
-      * ACCOUNT LISTING REPORT
+      * ACCOUNT LISTING REPORT - sortable / filterable (req 009),
+      * written to a dated report file and CSV (req 010)
       *-----------------------------------------------------------------
        630-ACCOUNT-LISTING-PARA.
            DISPLAY SPACE.
            DISPLAY WS-SEPARATOR.
            DISPLAY "ACCOUNT LISTING REPORT".
            DISPLAY WS-SEPARATOR.
-           
-           DISPLAY "Account Number    Customer Name                  Type       Balance".
-           DISPLAY "---------------- ------------------------------ ---------- ---------------".
-           
+
+           DISPLAY "Sort by: 1=Balance 2=Name 3=Open Date "
+               "(0=file order): " WITH NO ADVANCING.
+           ACCEPT WS-SORT-CHOICE.
+
+           IF WS-SORT-CHOICE NOT NUMERIC OR
+              WS-SORT-CHOICE < 0 OR
+              WS-SORT-CHOICE > 3
+               DISPLAY "Invalid sort choice - using file order."
+               MOVE 0 TO WS-SORT-CHOICE
+           END-IF.
+
+           DISPLAY "Filter by account type (blank for all): "
+               WITH NO ADVANCING.
+           ACCEPT WS-FILTER-TYPE.
+
+           DISPLAY "Filter by status A/S/C (blank for all): "
+               WITH NO ADVANCING.
+           ACCEPT WS-FILTER-STATUS.
+
+           PERFORM 631-OPEN-REPORT-OUTPUTS-PARA.
+
+           STRING "Account Number  Customer Name                  "
+               "Type       Currency Balance          Status"
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           DISPLAY REPORT-LINE.
+           MOVE ALL "-" TO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           DISPLAY REPORT-LINE.
+
+           MOVE "AcctNum,CustomerName,Type,Currency,Balance,Status" TO
+               CSV-LINE.
+           WRITE CSV-LINE.
+
+           IF WS-SORT-CHOICE > 0
+               PERFORM 632-BUILD-SORTED-LISTING-PARA
+           ELSE
+               PERFORM 633-LIST-IN-FILE-ORDER-PARA
+           END-IF.
+
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "End of Report".
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "Report written to " WS-REPORT-FILE-NAME.
+           DISPLAY "CSV written to " WS-CSV-FILE-NAME.
+
+           CLOSE REPORT-FILE.
+           CLOSE CSV-FILE.
+
+      *-----------------------------------------------------------------
+      * OPEN DATED REPORT / CSV OUTPUT FILES (req 010)
+      *-----------------------------------------------------------------
+       631-OPEN-REPORT-OUTPUTS-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+
+           STRING "LISTING_" WS-CURRENT-YEAR WS-CURRENT-MONTH
+               WS-CURRENT-DAY ".txt" DELIMITED BY SIZE
+               INTO WS-REPORT-FILE-NAME.
+           STRING "LISTING_" WS-CURRENT-YEAR WS-CURRENT-MONTH
+               WS-CURRENT-DAY ".csv" DELIMITED BY SIZE
+               INTO WS-CSV-FILE-NAME.
+
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT CSV-FILE.
+
+      *-----------------------------------------------------------------
+      * LIST ACCOUNTS IN PHYSICAL FILE ORDER, APPLYING FILTERS
+      *-----------------------------------------------------------------
+       633-LIST-IN-FILE-ORDER-PARA.
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                DISPLAY "ERROR: Unable to open account file."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
            PERFORM UNTIL END-OF-FILE
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE-FLAG
                    NOT AT END
-                       MOVE AR-BALANCE TO WS-FORMATTED-BALANCE
-                       DISPLAY AR-ACCOUNT-NUMBER "  " 
-                               AR-CUSTOMER-NAME "  " 
-                               AR-ACCOUNT-TYPE "  " 
-                               WS-FORMATTED-BALANCE
+                       IF (WS-FILTER-TYPE = SPACES OR
+                           AR-ACCOUNT-TYPE = WS-FILTER-TYPE) AND
+                          (WS-FILTER-STATUS = SPACE OR
+                           AR-STATUS = WS-FILTER-STATUS)
+                           PERFORM 635-FORMAT-AND-WRITE-ROW-PARA
+                       END-IF
                END-READ
            END-PERFORM.
-           
+
            CLOSE ACCOUNT-FILE.
            MOVE 'N' TO WS-END-OF-FILE-FLAG.
-           
-           DISPLAY WS-SEPARATOR.
-           DISPLAY "End of Report".
-           DISPLAY WS-SEPARATOR.
-       
+
+      *-----------------------------------------------------------------
+      * BUILD A SORTED, FILTERED LISTING VIA THE SORT VERB (req 009)
+      *-----------------------------------------------------------------
+       632-BUILD-SORTED-LISTING-PARA.
+           EVALUATE WS-SORT-CHOICE
+               WHEN 1
+                   SORT SORT-WORK-FILE
+                       ON DESCENDING KEY SW-SORT-BALANCE
+                       INPUT PROCEDURE IS 632A-FEED-SORT-PARA
+                       OUTPUT PROCEDURE IS 632B-CONSUME-SORT-PARA
+               WHEN 2
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SW-SORT-NAME
+                       INPUT PROCEDURE IS 632A-FEED-SORT-PARA
+                       OUTPUT PROCEDURE IS 632B-CONSUME-SORT-PARA
+               WHEN 3
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SW-SORT-OPEN-DATE
+                       INPUT PROCEDURE IS 632A-FEED-SORT-PARA
+                       OUTPUT PROCEDURE IS 632B-CONSUME-SORT-PARA
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+       632A-FEED-SORT-PARA.
+           OPEN INPUT ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+           PERFORM UNTIL END-OF-FILE
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       IF (WS-FILTER-TYPE = SPACES OR
+                           AR-ACCOUNT-TYPE = WS-FILTER-TYPE) AND
+                          (WS-FILTER-STATUS = SPACE OR
+                           AR-STATUS = WS-FILTER-STATUS)
+                           MOVE AR-BALANCE TO SW-SORT-BALANCE
+                           MOVE AR-CUSTOMER-NAME TO SW-SORT-NAME
+                           MOVE AR-OPEN-DATE TO SW-SORT-OPEN-DATE
+                           MOVE AR-ACCOUNT-NUMBER TO SW-ACCOUNT-NUMBER
+                           MOVE AR-CUSTOMER-NAME TO SW-CUSTOMER-NAME
+                           MOVE AR-ACCOUNT-TYPE TO SW-ACCOUNT-TYPE
+                           MOVE AR-BALANCE TO SW-BALANCE
+                           MOVE AR-CURRENCY-CODE TO SW-CURRENCY-CODE
+                           MOVE AR-STATUS TO SW-STATUS
+                           MOVE AR-OPEN-DATE TO SW-OPEN-DATE
+                           RELEASE SORT-WORK-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNT-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+      *-----------------------------------------------------------------
+       632B-CONSUME-SORT-PARA.
+           PERFORM UNTIL END-OF-FILE
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       MOVE SW-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER
+                       MOVE SW-CUSTOMER-NAME TO AR-CUSTOMER-NAME
+                       MOVE SW-ACCOUNT-TYPE TO AR-ACCOUNT-TYPE
+                       MOVE SW-BALANCE TO AR-BALANCE
+                       MOVE SW-CURRENCY-CODE TO AR-CURRENCY-CODE
+                       MOVE SW-STATUS TO AR-STATUS
+                       PERFORM 635-FORMAT-AND-WRITE-ROW-PARA
+           END-PERFORM.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+      *-----------------------------------------------------------------
+      * FORMAT ONE LISTING ROW TO SCREEN, REPORT FILE AND CSV
+      *-----------------------------------------------------------------
+       635-FORMAT-AND-WRITE-ROW-PARA.
+           MOVE AR-BALANCE TO WS-FORMATTED-BALANCE.
+
+           STRING AR-ACCOUNT-NUMBER "  " AR-CUSTOMER-NAME "  "
+               AR-ACCOUNT-TYPE "  " AR-CURRENCY-CODE " "
+               WS-FORMATTED-BALANCE "  " AR-STATUS
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+
+           STRING FUNCTION TRIM(AR-ACCOUNT-NUMBER) ","
+               FUNCTION TRIM(AR-CUSTOMER-NAME) ","
+               FUNCTION TRIM(AR-ACCOUNT-TYPE) ","
+               FUNCTION TRIM(AR-CURRENCY-CODE) ","
+               FUNCTION TRIM(WS-FORMATTED-BALANCE) ","
+               AR-STATUS DELIMITED BY SIZE INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+      *-----------------------------------------------------------------
+       634-WRITE-REPORT-LINE-PARA.
+           WRITE REPORT-LINE.
+
       *-----------------------------------------------------------------
-      * ACCOUNT SUMMARY REPORT
+      * OPEN DATED REPORT / CSV OUTPUT FILES FOR THE SUMMARY REPORT
+      * (req 010, mirrors 631-OPEN-REPORT-OUTPUTS-PARA)
+      *-----------------------------------------------------------------
+       645-OPEN-SUMMARY-OUTPUTS-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+
+           STRING "SUMMARY_" WS-CURRENT-YEAR WS-CURRENT-MONTH
+               WS-CURRENT-DAY ".txt" DELIMITED BY SIZE
+               INTO WS-REPORT-FILE-NAME.
+           STRING "SUMMARY_" WS-CURRENT-YEAR WS-CURRENT-MONTH
+               WS-CURRENT-DAY ".csv" DELIMITED BY SIZE
+               INTO WS-CSV-FILE-NAME.
+
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT CSV-FILE.
+
+      *-----------------------------------------------------------------
+      * ACCOUNT SUMMARY REPORT - per-currency subtotals (req 018) and
+      * liquidity threshold alerting (req 024)
       *-----------------------------------------------------------------
        640-ACCOUNT-SUMMARY-PARA.
            DISPLAY SPACE.
            DISPLAY WS-SEPARATOR.
            DISPLAY "ACCOUNT SUMMARY REPORT".
            DISPLAY WS-SEPARATOR.
-           
+
+           PERFORM 645-OPEN-SUMMARY-OUTPUTS-PARA.
+
+           MOVE "ACCOUNT SUMMARY REPORT" TO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           MOVE "Category,Value1,Value2,Value3" TO CSV-LINE.
+           WRITE CSV-LINE.
+
            MOVE 0 TO WS-TEMP-BALANCE.
            MOVE 0 TO WS-TEMP-TRANSACTION-COUNT.
-           MOVE 0 TO WS-SUB-MENU-CHOICE.
-           
+           MOVE 0 TO WS-TEMP-TOTAL-ACCOUNTS.
+           MOVE 0 TO WS-CURRENCY-USED.
+           MOVE 0 TO WS-ACCTTYPE-USED.
+
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                DISPLAY "ERROR: Unable to open account file."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
            PERFORM UNTIL END-OF-FILE
-               READ ACCOUNT-FILE
+               READ ACCOUNT-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-END-OF-FILE-FLAG
                    NOT AT END
-                       ADD 1 TO WS-SUB-MENU-CHOICE
+                       ADD 1 TO WS-TEMP-TOTAL-ACCOUNTS
                        ADD AR-BALANCE TO WS-TEMP-BALANCE
-                       ADD AR-TRANSACTION-COUNT TO WS-TEMP-TRANSACTION-COUNT
+                       ADD AR-TRANSACTION-COUNT TO
+                           WS-TEMP-TRANSACTION-COUNT
+                       PERFORM 641-ADD-CURRENCY-SUBTOTAL-PARA
+                       PERFORM 643-ADD-ACCTTYPE-SUBTOTAL-PARA
                END-READ
            END-PERFORM.
-           
+
            CLOSE ACCOUNT-FILE.
            MOVE 'N' TO WS-END-OF-FILE-FLAG.
-           
+
            MOVE WS-TEMP-BALANCE TO WS-FORMATTED-BALANCE.
-           
-           DISPLAY "Total Accounts: " WS-SUB-MENU-CHOICE.
-           DISPLAY "Total Balance: " WS-FORMATTED-BALANCE.
+
+           DISPLAY "Total Accounts: " WS-TEMP-TOTAL-ACCOUNTS.
+           DISPLAY "Total Balance (all currencies): "
+               WS-FORMATTED-BALANCE.
            DISPLAY "Total Transactions: " WS-TEMP-TRANSACTION-COUNT.
-           
+
+           STRING "Total Accounts: " WS-TEMP-TOTAL-ACCOUNTS
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           STRING "Total Balance (all currencies): "
+               WS-FORMATTED-BALANCE
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           STRING "Total Transactions: " WS-TEMP-TRANSACTION-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           STRING "TOTALS," WS-TEMP-TOTAL-ACCOUNTS ","
+               WS-FORMATTED-BALANCE "," WS-TEMP-TRANSACTION-COUNT
+               DELIMITED BY SIZE INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+           DISPLAY "Balance By Currency:".
+           MOVE "Balance By Currency:" TO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > WS-CURRENCY-USED
+               MOVE WS-CUR-BALANCE(WS-CUR-IDX) TO WS-FORMATTED-BALANCE
+               DISPLAY "  " WS-CUR-CODE(WS-CUR-IDX) ": "
+                   WS-FORMATTED-BALANCE " (" WS-CUR-COUNT(WS-CUR-IDX)
+                   " accounts)"
+               STRING "  " WS-CUR-CODE(WS-CUR-IDX) ": "
+                   WS-FORMATTED-BALANCE " (" WS-CUR-COUNT(WS-CUR-IDX)
+                   " accounts)" DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM 634-WRITE-REPORT-LINE-PARA
+               STRING "CURRENCY," WS-CUR-CODE(WS-CUR-IDX) ","
+                   WS-FORMATTED-BALANCE "," WS-CUR-COUNT(WS-CUR-IDX)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE CSV-LINE
+           END-PERFORM.
+
+           DISPLAY "Balance By Account Type:".
+           MOVE "Balance By Account Type:" TO REPORT-LINE.
+           PERFORM 634-WRITE-REPORT-LINE-PARA.
+           PERFORM VARYING WS-ACCTTYPE-IDX FROM 1 BY 1
+                   UNTIL WS-ACCTTYPE-IDX > WS-ACCTTYPE-USED
+               MOVE WS-ACCTTYPE-BALANCE(WS-ACCTTYPE-IDX) TO
+                   WS-FORMATTED-BALANCE
+               DISPLAY "  " WS-ACCTTYPE-CODE(WS-ACCTTYPE-IDX) ": "
+                   WS-FORMATTED-BALANCE " ("
+                   WS-ACCTTYPE-COUNT(WS-ACCTTYPE-IDX) " accounts)"
+               STRING "  " WS-ACCTTYPE-CODE(WS-ACCTTYPE-IDX) ": "
+                   WS-FORMATTED-BALANCE " ("
+                   WS-ACCTTYPE-COUNT(WS-ACCTTYPE-IDX) " accounts)"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM 634-WRITE-REPORT-LINE-PARA
+               STRING "ACCTTYPE," WS-ACCTTYPE-CODE(WS-ACCTTYPE-IDX) ","
+                   WS-FORMATTED-BALANCE ","
+                   WS-ACCTTYPE-COUNT(WS-ACCTTYPE-IDX)
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE CSV-LINE
+           END-PERFORM.
+
+           PERFORM 642-LIQUIDITY-CHECK-PARA.
+
            DISPLAY WS-SEPARATOR.
            DISPLAY "End of Report".
-           DISPLAY WS-SEPARATOR. 
\ No newline at end of file
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "Report written to " WS-REPORT-FILE-NAME.
+           DISPLAY "CSV written to " WS-CSV-FILE-NAME.
+
+           CLOSE REPORT-FILE.
+           CLOSE CSV-FILE.
+
+      *-----------------------------------------------------------------
+      * ACCUMULATE PER-CURRENCY SUBTOTALS
+      *-----------------------------------------------------------------
+       641-ADD-CURRENCY-SUBTOTAL-PARA.
+           MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
+
+           PERFORM VARYING WS-CUR-IDX FROM 1 BY 1
+                   UNTIL WS-CUR-IDX > WS-CURRENCY-USED
+               IF WS-CUR-CODE(WS-CUR-IDX) = AR-CURRENCY-CODE
+                   ADD AR-BALANCE TO WS-CUR-BALANCE(WS-CUR-IDX)
+                   ADD 1 TO WS-CUR-COUNT(WS-CUR-IDX)
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF NOT ACCOUNT-FOUND
+               IF WS-CURRENCY-USED < 10
+                   ADD 1 TO WS-CURRENCY-USED
+                   MOVE AR-CURRENCY-CODE TO
+                       WS-CUR-CODE(WS-CURRENCY-USED)
+                   MOVE AR-BALANCE TO
+                       WS-CUR-BALANCE(WS-CURRENCY-USED)
+                   MOVE 1 TO WS-CUR-COUNT(WS-CURRENCY-USED)
+               ELSE
+                   DISPLAY "WARNING: currency subtotal table "
+                       "full - " AR-CURRENCY-CODE
+                       " not included in summary"
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * ACCUMULATE PER-ACCOUNT-TYPE SUBTOTALS (req 024)
+      *-----------------------------------------------------------------
+       643-ADD-ACCTTYPE-SUBTOTAL-PARA.
+           MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
+
+           PERFORM VARYING WS-ACCTTYPE-IDX FROM 1 BY 1
+                   UNTIL WS-ACCTTYPE-IDX > WS-ACCTTYPE-USED
+               IF WS-ACCTTYPE-CODE(WS-ACCTTYPE-IDX) = AR-ACCOUNT-TYPE
+                   ADD AR-BALANCE TO
+                       WS-ACCTTYPE-BALANCE(WS-ACCTTYPE-IDX)
+                   ADD 1 TO WS-ACCTTYPE-COUNT(WS-ACCTTYPE-IDX)
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF NOT ACCOUNT-FOUND AND WS-ACCTTYPE-USED < 5
+               ADD 1 TO WS-ACCTTYPE-USED
+               MOVE AR-ACCOUNT-TYPE TO
+                   WS-ACCTTYPE-CODE(WS-ACCTTYPE-USED)
+               MOVE AR-BALANCE TO
+                   WS-ACCTTYPE-BALANCE(WS-ACCTTYPE-USED)
+               MOVE 1 TO WS-ACCTTYPE-COUNT(WS-ACCTTYPE-USED)
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * LIQUIDITY THRESHOLD ALERTING (req 024) - grand total and
+      * per-account-type subtotals
+      *-----------------------------------------------------------------
+       642-LIQUIDITY-CHECK-PARA.
+           MOVE SPACES TO WS-LIQUIDITY-ALERT-TYPE.
+           MOVE 0 TO WS-LIQUIDITY-ALERT-BALANCE.
+
+           IF WS-TEMP-BALANCE < WS-LIQUIDITY-MIN-THRESHOLD OR
+              WS-TEMP-BALANCE > WS-LIQUIDITY-MAX-THRESHOLD
+               PERFORM 644-LOG-LIQUIDITY-ALERT-PARA
+           END-IF.
+
+           PERFORM VARYING WS-ACCTTYPE-IDX FROM 1 BY 1
+                   UNTIL WS-ACCTTYPE-IDX > WS-ACCTTYPE-USED
+               IF WS-ACCTTYPE-BALANCE(WS-ACCTTYPE-IDX) <
+                       WS-LIQUIDITY-MIN-THRESHOLD OR
+                  WS-ACCTTYPE-BALANCE(WS-ACCTTYPE-IDX) >
+                       WS-LIQUIDITY-MAX-THRESHOLD
+                   MOVE WS-ACCTTYPE-CODE(WS-ACCTTYPE-IDX) TO
+                       WS-LIQUIDITY-ALERT-TYPE
+                   MOVE WS-ACCTTYPE-BALANCE(WS-ACCTTYPE-IDX) TO
+                       WS-LIQUIDITY-ALERT-BALANCE
+                   PERFORM 644-LOG-LIQUIDITY-ALERT-PARA
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * LOG ONE LIQUIDITY ALERT - shared by the grand-total check and
+      * each per-account-type subtotal check (req 024)
+      *-----------------------------------------------------------------
+       644-LOG-LIQUIDITY-ALERT-PARA.
+           DISPLAY WS-SEPARATOR.
+           IF WS-LIQUIDITY-ALERT-TYPE = SPACES
+               IF WS-TEMP-BALANCE < WS-LIQUIDITY-MIN-THRESHOLD
+                   DISPLAY "*** LIQUIDITY ALERT: total deposits held "
+                       "are BELOW the minimum operating threshold ***"
+                   MOVE "Total deposits below minimum threshold" TO
+                       WS-ERROR-MESSAGE
+               ELSE
+                   DISPLAY "*** LIQUIDITY ALERT: total deposits held "
+                       "EXCEED the maximum operating threshold ***"
+                   MOVE "Total deposits exceed maximum threshold" TO
+                       WS-ERROR-MESSAGE
+               END-IF
+           ELSE
+               IF WS-LIQUIDITY-ALERT-BALANCE <
+                       WS-LIQUIDITY-MIN-THRESHOLD
+                   DISPLAY "*** LIQUIDITY ALERT: "
+                       WS-LIQUIDITY-ALERT-TYPE
+                       " deposits held are BELOW the minimum "
+                       "operating threshold ***"
+                   STRING FUNCTION TRIM(WS-LIQUIDITY-ALERT-TYPE)
+                       " deposits below minimum threshold"
+                       DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               ELSE
+                   DISPLAY "*** LIQUIDITY ALERT: "
+                       WS-LIQUIDITY-ALERT-TYPE
+                       " deposits held EXCEED the maximum "
+                       "operating threshold ***"
+                   STRING FUNCTION TRIM(WS-LIQUIDITY-ALERT-TYPE)
+                       " deposits exceed maximum threshold"
+                       DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE '-' TO WS-DATE-FORMATTED(5:1).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE '-' TO WS-DATE-FORMATTED(8:1).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+
+           OPEN EXTEND MONITOR-LOG-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT MONITOR-LOG-FILE
+           END-IF.
+           MOVE WS-DATE-FORMATTED TO ML-DATE.
+           MOVE WS-CURRENT-HOUR TO ML-TIME(1:2).
+           MOVE ':' TO ML-TIME(3:1).
+           MOVE WS-CURRENT-MINUTE TO ML-TIME(4:2).
+           MOVE ':' TO ML-TIME(6:1).
+           MOVE WS-CURRENT-SECOND TO ML-TIME(7:2).
+           MOVE "LIQUIDITY" TO ML-ALERT-TYPE.
+           MOVE WS-ERROR-MESSAGE TO ML-DETAILS.
+           WRITE MONITOR-LOG-RECORD.
+           CLOSE MONITOR-LOG-FILE.
+
+           MOVE SPACES TO WS-LIQUIDITY-ALERT-TYPE.
+           MOVE 0 TO WS-LIQUIDITY-ALERT-BALANCE.
+
+      *-----------------------------------------------------------------
+      * ACCOUNT STATEMENT - transaction history with running balance
+      * (req 001)
+      *-----------------------------------------------------------------
+       650-ACCOUNT-STATEMENT-PARA.
+           DISPLAY SPACE.
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "ACCOUNT STATEMENT".
+           DISPLAY WS-SEPARATOR.
+
+           DISPLAY "Enter account number: " WITH NO ADVANCING.
+           ACCEPT WS-ACCOUNT-NUMBER.
+
+           DISPLAY "From date (YYYY-MM-DD, blank for earliest): "
+               WITH NO ADVANCING.
+           ACCEPT WS-STMT-DATE-FROM.
+
+           DISPLAY "To date (YYYY-MM-DD, blank for latest): "
+               WITH NO ADVANCING.
+           ACCEPT WS-STMT-DATE-TO.
+
+           IF WS-STMT-DATE-FROM = SPACES
+               MOVE LOW-VALUES TO WS-STMT-DATE-FROM
+           END-IF.
+           IF WS-STMT-DATE-TO = SPACES
+               MOVE HIGH-VALUES TO WS-STMT-DATE-TO
+           END-IF.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "No transaction history available yet."
+               CLOSE TRANSACTION-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-ACCOUNT-NUMBER TO TR-KEY-ACCT-NUM.
+           MOVE WS-STMT-DATE-FROM TO TR-KEY-DATE.
+           MOVE LOW-VALUES TO TR-KEY-TIME.
+           MOVE 0 TO TR-KEY-SEQ.
+
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TR-KEY
+               INVALID KEY
+                   DISPLAY "No transactions found for that account."
+                   CLOSE TRANSACTION-FILE
+                   EXIT PARAGRAPH
+           END-START.
+
+           DISPLAY "Date       Time     Type       Amount"
+               "          Balance    Result".
+           DISPLAY WS-SEPARATOR.
+
+           MOVE 0 TO WS-STMT-LINE-COUNT.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+           PERFORM UNTIL END-OF-FILE
+               READ TRANSACTION-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       IF TR-KEY-ACCT-NUM NOT = WS-ACCOUNT-NUMBER OR
+                          TR-KEY-DATE > WS-STMT-DATE-TO
+                           MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                       ELSE
+                           MOVE TR-AMOUNT TO WS-FORMATTED-AMOUNT
+                           MOVE TR-BALANCE-AFTER TO
+                               WS-FORMATTED-BALANCE
+                           DISPLAY TR-KEY-DATE " " TR-KEY-TIME "  "
+                               TR-TYPE "  " WS-FORMATTED-AMOUNT "  "
+                               WS-FORMATTED-BALANCE "  " TR-RESULT
+                           ADD 1 TO WS-STMT-LINE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACTION-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "Transactions listed: " WS-STMT-LINE-COUNT.
+           DISPLAY "End of Statement".
+           DISPLAY WS-SEPARATOR.
