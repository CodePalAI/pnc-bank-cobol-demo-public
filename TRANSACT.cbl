@@ -1,6 +1,6 @@
       ******************************************************************
       * PNC BANK COBOL DEMO APPLICATION - TRANSACTION PROCESSING MODULE
-      * 
+      *
       * This module handles transaction processing including deposits,
       * withdrawals, and fund transfers.
       ******************************************************************
@@ -8,38 +8,53 @@
        PROGRAM-ID. TRANSACT.
        AUTHOR. PNC-DEMO.
        DATE-WRITTEN. 2023-07-19.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNTS.dat'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
-       
+           COPY 'FILECTL.cpy'.
+
        DATA DIVISION.
        FILE SECTION.
-           COPY 'DATADEF.cpy'.
-       
+           COPY 'FILEDEF.cpy'.
+
        WORKING-STORAGE SECTION.
            COPY 'DATADEF.cpy'.
-       
-       PROCEDURE DIVISION.
-       
+
+       LINKAGE SECTION.
+           COPY 'SESSION.cpy'.
+
+       PROCEDURE DIVISION USING WS-SESSION-DATA.
+
       *-----------------------------------------------------------------
       * MAIN PROCEDURE
       *-----------------------------------------------------------------
        000-MAIN-PARA.
+           PERFORM 090-SET-FILE-NAMES-PARA.
            PERFORM 400-TRANSACTION-PROCESSING-PARA.
            GOBACK.
-       
+
+      *-----------------------------------------------------------------
+      * SET DYNAMIC FILE NAMES (respect demo-mode isolation, req 022)
+      *-----------------------------------------------------------------
+       090-SET-FILE-NAMES-PARA.
+           IF DEMO-MODE-ACTIVE
+               MOVE "DEMOACCT.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "DEMOTRAN.dat" TO WS-TRANSACTION-FILE-NAME
+               MOVE "DEMOCTR.dat"  TO WS-COMPLIANCE-FILE-NAME
+           ELSE
+               MOVE "ACCOUNTS.dat" TO WS-ACCOUNT-FILE-NAME
+               MOVE "TRANLOG.dat"  TO WS-TRANSACTION-FILE-NAME
+               MOVE "CTRLOG.dat"   TO WS-COMPLIANCE-FILE-NAME
+           END-IF.
+
       *-----------------------------------------------------------------
       * TRANSACTION PROCESSING MENU
       *-----------------------------------------------------------------
        400-TRANSACTION-PROCESSING-PARA.
            PERFORM 410-DISPLAY-TRANSACTION-MENU-PARA.
            PERFORM 420-GET-TRANSACTION-MENU-CHOICE-PARA.
-           
+
            EVALUATE WS-SUB-MENU-CHOICE
                WHEN 1
                    PERFORM 430-DEPOSIT-PARA
@@ -52,7 +67,7 @@
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
            END-EVALUATE.
-       
+
       *-----------------------------------------------------------------
       * DISPLAY TRANSACTION MENU
       *-----------------------------------------------------------------
@@ -66,20 +81,20 @@
            DISPLAY "3. Funds Transfer".
            DISPLAY "0. Return to Main Menu".
            DISPLAY WS-SEPARATOR.
-       
+
       *-----------------------------------------------------------------
       * GET TRANSACTION MENU CHOICE
       *-----------------------------------------------------------------
        420-GET-TRANSACTION-MENU-CHOICE-PARA.
            DISPLAY "Enter your choice (0-3): " WITH NO ADVANCING.
            ACCEPT WS-SUB-MENU-CHOICE.
-           
+
            IF WS-SUB-MENU-CHOICE NOT NUMERIC OR
               WS-SUB-MENU-CHOICE < 0 OR
               WS-SUB-MENU-CHOICE > 3
                MOVE 9 TO WS-SUB-MENU-CHOICE
            END-IF.
-       
+
       *-----------------------------------------------------------------
       * DEPOSIT TRANSACTION
       *-----------------------------------------------------------------
@@ -88,160 +103,569 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "DEPOSIT".
            DISPLAY WS-SEPARATOR.
-           
+
            DISPLAY "Enter account number: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
-           
+
            PERFORM 431-VALIDATE-ACCOUNT-PARA.
-           
+
            IF NOT ACCOUNT-FOUND
                DISPLAY "Account not found."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           IF NOT WS-TEMP-ACTIVE
+               DISPLAY "ERROR: Account is not active."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 436-CHECK-PIN-PARA.
+           IF NOT PIN-OK
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "Enter deposit amount: " WITH NO ADVANCING.
            ACCEPT WS-AMOUNT.
-           
+
            IF WS-AMOUNT NOT NUMERIC OR WS-AMOUNT <= 0
-               DISPLAY "ERROR: Deposit amount must be a positive number."
+               DISPLAY "ERROR: Deposit amount must be a positive "
+                   "number."
                EXIT PARAGRAPH
            END-IF.
-           
+
            MOVE "DEPOSIT" TO WS-TR-TYPE.
            MOVE WS-AMOUNT TO WS-TR-AMOUNT.
-           
+
            PERFORM 432-PROCESS-TRANSACTION-PARA.
-       
+
       *-----------------------------------------------------------------
-      * VALIDATE ACCOUNT
+      * VALIDATE ACCOUNT (direct indexed read, req 002/015)
       *-----------------------------------------------------------------
        431-VALIDATE-ACCOUNT-PARA.
            MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
-           
+
+           MOVE WS-ACCOUNT-NUMBER TO WS-CD-ACCOUNT-NUMBER.
+           MOVE 'V' TO WS-CD-MODE.
+           CALL 'CHKDIGIT' USING WS-CD-ACCOUNT-NUMBER WS-CD-MODE
+               WS-CD-RESULT.
+           IF CD-INVALID
+               DISPLAY "ERROR: Invalid account number (check digit)."
+               EXIT PARAGRAPH
+           END-IF.
+
            OPEN INPUT ACCOUNT-FILE.
            IF NOT FILE-SUCCESS
                DISPLAY "ERROR: Unable to open account file."
                CLOSE ACCOUNT-FILE
                EXIT PARAGRAPH
            END-IF.
-           
-           PERFORM UNTIL END-OF-FILE OR ACCOUNT-FOUND
-               READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
-                   NOT AT END
-                       IF AR-ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
-                           MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
-                           MOVE AR-ACCOUNT-NUMBER TO WS-TEMP-ACCOUNT-NUMBER
-                           MOVE AR-CUSTOMER-NAME TO WS-TEMP-CUSTOMER-NAME
-                           MOVE AR-ACCOUNT-TYPE TO WS-TEMP-ACCOUNT-TYPE
-                           MOVE AR-BALANCE TO WS-TEMP-BALANCE
-                           MOVE AR-OPEN-DATE TO WS-TEMP-OPEN-DATE
-                           MOVE AR-LAST-ACCESS-DATE TO WS-TEMP-LAST-ACCESS-DATE
-                           MOVE AR-TRANSACTION-COUNT TO WS-TEMP-TRANSACTION-COUNT
-                           MOVE AR-STATUS TO WS-TEMP-STATUS
-                       END-IF
-               END-READ
-           END-PERFORM.
-           
+
+           MOVE WS-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+                   MOVE AR-ACCOUNT-NUMBER TO WS-TEMP-ACCOUNT-NUMBER
+                   MOVE AR-CUSTOMER-NAME TO WS-TEMP-CUSTOMER-NAME
+                   MOVE AR-ACCOUNT-TYPE TO WS-TEMP-ACCOUNT-TYPE
+                   MOVE AR-BALANCE TO WS-TEMP-BALANCE
+                   MOVE AR-CURRENCY-CODE TO WS-TEMP-CURRENCY-CODE
+                   MOVE AR-OPEN-DATE TO WS-TEMP-OPEN-DATE
+                   MOVE AR-LAST-ACCESS-DATE TO WS-TEMP-LAST-ACCESS-DATE
+                   MOVE AR-TRANSACTION-COUNT TO
+                       WS-TEMP-TRANSACTION-COUNT
+                   MOVE AR-STATUS TO WS-TEMP-STATUS
+                   MOVE AR-INTEREST-RATE TO WS-TEMP-INTEREST-RATE
+                   MOVE AR-MIN-BALANCE TO WS-TEMP-MIN-BALANCE
+                   MOVE AR-LINKED-ACCOUNT TO WS-TEMP-LINKED-ACCOUNT
+                   MOVE AR-MATURITY-DATE TO WS-TEMP-MATURITY-DATE
+                   MOVE AR-PIN TO WS-TEMP-PIN
+           END-READ.
+
            CLOSE ACCOUNT-FILE.
-           MOVE 'N' TO WS-END-OF-FILE-FLAG.
-       
+
+      *-----------------------------------------------------------------
+      * PIN CHECK BEFORE A TRANSACTION-ALTERING OPERATION (req 014)
+      *-----------------------------------------------------------------
+       436-CHECK-PIN-PARA.
+           MOVE 'N' TO WS-PIN-OK-FLAG.
+
+           DISPLAY "Enter account PIN: " WITH NO ADVANCING.
+           ACCEPT WS-PIN-ENTRY.
+
+           IF WS-PIN-ENTRY = WS-TEMP-PIN
+               MOVE 'Y' TO WS-PIN-OK-FLAG
+           ELSE
+               DISPLAY "ERROR: Incorrect PIN."
+           END-IF.
+
       *-----------------------------------------------------------------
       * PROCESS TRANSACTION
       *-----------------------------------------------------------------
        432-PROCESS-TRANSACTION-PARA.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-           
+
            MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
            MOVE '-' TO WS-DATE-FORMATTED(5:1).
            MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
            MOVE '-' TO WS-DATE-FORMATTED(8:1).
            MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
            MOVE WS-DATE-FORMATTED TO WS-TR-DATE.
-           
+
            MOVE WS-CURRENT-HOUR TO WS-TR-TIME(1:2).
            MOVE ':' TO WS-TR-TIME(3:1).
            MOVE WS-CURRENT-MINUTE TO WS-TR-TIME(4:2).
            MOVE ':' TO WS-TR-TIME(6:1).
            MOVE WS-CURRENT-SECOND TO WS-TR-TIME(7:2).
-           
+
+           MOVE WS-TEMP-ACCOUNT-NUMBER TO WS-TR-ACCOUNT-NUMBER.
+           MOVE WS-TEMP-CURRENCY-CODE TO WS-TR-CURRENCY.
+           MOVE WS-TELLER-ID TO WS-TR-TELLER-ID.
+
+           PERFORM 437-CHECK-DAILY-LIMITS-PARA.
+
+           IF NOT WITHIN-LIMITS
+               MOVE "FAILURE" TO WS-TR-RESULT
+               MOVE "Daily transaction limit exceeded" TO
+                   WS-TR-REMARKS
+               PERFORM 434-WRITE-TRANSACTION-LEDGER-PARA
+               PERFORM 439-DISPLAY-RESULT-PARA
+               EXIT PARAGRAPH
+           END-IF.
+
            EVALUATE WS-TR-TYPE
                WHEN "DEPOSIT"
-                   ADD WS-TR-AMOUNT TO WS-TEMP-BALANCE
-                   MOVE "SUCCESS" TO WS-TR-RESULT
-                   MOVE "Deposit completed" TO WS-TR-REMARKS
+                   PERFORM 432A-DEPOSIT-LOGIC-PARA
                WHEN "WITHDRAWAL"
-                   IF WS-TR-AMOUNT > WS-TEMP-BALANCE
-                       MOVE "FAILURE" TO WS-TR-RESULT
-                       MOVE "Insufficient funds" TO WS-TR-REMARKS
-                   ELSE
-                       SUBTRACT WS-TR-AMOUNT FROM WS-TEMP-BALANCE
-                       MOVE "SUCCESS" TO WS-TR-RESULT
-                       MOVE "Withdrawal completed" TO WS-TR-REMARKS
-                   END-IF
+                   PERFORM 432B-WITHDRAWAL-LOGIC-PARA
                WHEN "XFER-OUT"
-                   IF WS-TR-AMOUNT > WS-TEMP-BALANCE
-                       MOVE "FAILURE" TO WS-TR-RESULT
-                       MOVE "Insufficient funds for transfer" TO WS-TR-REMARKS
-                   ELSE
-                       SUBTRACT WS-TR-AMOUNT FROM WS-TEMP-BALANCE
-                       MOVE "SUCCESS" TO WS-TR-RESULT
-                       MOVE "Transfer out completed" TO WS-TR-REMARKS
-                   END-IF
+                   PERFORM 432B-WITHDRAWAL-LOGIC-PARA
                WHEN "XFER-IN"
-                   ADD WS-TR-AMOUNT TO WS-TEMP-BALANCE
-                   MOVE "SUCCESS" TO WS-TR-RESULT
-                   MOVE "Transfer in completed" TO WS-TR-REMARKS
+                   PERFORM 432A-DEPOSIT-LOGIC-PARA
            END-EVALUATE.
-           
+
            IF TR-SUCCESS
                ADD 1 TO WS-TEMP-TRANSACTION-COUNT
                MOVE WS-DATE-FORMATTED TO WS-TEMP-LAST-ACCESS-DATE
                PERFORM 433-UPDATE-ACCOUNT-PARA
+               IF NOT REWRITE-OK
+                   MOVE "FAILURE" TO WS-TR-RESULT
+                   MOVE "Update did not persist - not applied" TO
+                       WS-TR-REMARKS
+                   PERFORM 431-VALIDATE-ACCOUNT-PARA
+               ELSE
+                   PERFORM 438-CHECK-CTR-PARA
+               END-IF
+           END-IF.
+
+           MOVE WS-TEMP-BALANCE TO WS-TR-BALANCE-AFTER.
+           PERFORM 434-WRITE-TRANSACTION-LEDGER-PARA.
+
+           IF TR-SUCCESS AND CD-PENALTY-APPLIED
+               PERFORM 432F-WRITE-PENALTY-LEDGER-PARA
+           END-IF.
+
+           PERFORM 439-DISPLAY-RESULT-PARA.
+
+      *-----------------------------------------------------------------
+      * DEPOSIT LOGIC (LOAN accounts pay principal down, req 019)
+      *-----------------------------------------------------------------
+       432A-DEPOSIT-LOGIC-PARA.
+           IF WS-TEMP-TYPE-LOAN
+               IF WS-TR-AMOUNT > WS-TEMP-BALANCE
+                   MOVE WS-TEMP-BALANCE TO WS-TR-AMOUNT
+               END-IF
+               SUBTRACT WS-TR-AMOUNT FROM WS-TEMP-BALANCE
+           ELSE
+               ADD WS-TR-AMOUNT TO WS-TEMP-BALANCE
+           END-IF.
+           MOVE "SUCCESS" TO WS-TR-RESULT.
+           IF TR-DEPOSIT
+               MOVE "Deposit completed" TO WS-TR-REMARKS
+           ELSE
+               MOVE "Transfer in completed" TO WS-TR-REMARKS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * WITHDRAWAL LOGIC - min balance, CD penalty, overdraft sweep
+      * (req 004/005/019)
+      *-----------------------------------------------------------------
+       432B-WITHDRAWAL-LOGIC-PARA.
+           MOVE WS-TR-AMOUNT TO WS-STMT-RUNNING-BAL.
+           MOVE 0 TO WS-CD-PENALTY-AMOUNT.
+           MOVE 'N' TO WS-CD-PENALTY-APPLIED-FLAG.
+
+           IF WS-TEMP-TYPE-CD AND
+              WS-TEMP-MATURITY-DATE > WS-DATE-FORMATTED
+               COMPUTE WS-CD-PENALTY-AMOUNT ROUNDED =
+                   WS-TR-AMOUNT * WS-CD-PENALTY-PCT / 100
+               COMPUTE WS-STMT-RUNNING-BAL ROUNDED =
+                   WS-TR-AMOUNT + WS-CD-PENALTY-AMOUNT
+               MOVE 'Y' TO WS-CD-PENALTY-APPLIED-FLAG
+           END-IF.
+
+           IF WS-TEMP-TYPE-LOAN
+               ADD WS-TR-AMOUNT TO WS-TEMP-BALANCE
+               MOVE "SUCCESS" TO WS-TR-RESULT
+               MOVE "Loan draw completed" TO WS-TR-REMARKS
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-STMT-RUNNING-BAL <=
+                   WS-TEMP-BALANCE - WS-TEMP-MIN-BALANCE
+               SUBTRACT WS-STMT-RUNNING-BAL FROM WS-TEMP-BALANCE
+               PERFORM 432D-SET-WITHDRAWAL-SUCCESS-PARA
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-TEMP-LINKED-ACCOUNT NOT = SPACES
+               PERFORM 432C-OVERDRAFT-SWEEP-PARA
+               IF WS-STMT-RUNNING-BAL <=
+                       WS-TEMP-BALANCE - WS-TEMP-MIN-BALANCE
+                   SUBTRACT WS-STMT-RUNNING-BAL FROM WS-TEMP-BALANCE
+                   PERFORM 432D-SET-WITHDRAWAL-SUCCESS-PARA
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+           MOVE "FAILURE" TO WS-TR-RESULT.
+           IF WS-TR-AMOUNT > WS-TEMP-BALANCE
+               MOVE "Insufficient funds" TO WS-TR-REMARKS
+           ELSE
+               MOVE "Below minimum balance" TO WS-TR-REMARKS
+           END-IF.
+
+      *-----------------------------------------------------------------
+       432D-SET-WITHDRAWAL-SUCCESS-PARA.
+           MOVE "SUCCESS" TO WS-TR-RESULT.
+           IF TR-WITHDRAWAL
+               MOVE "Withdrawal completed" TO WS-TR-REMARKS
+           ELSE
+               MOVE "Transfer out completed" TO WS-TR-REMARKS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * OVERDRAFT SWEEP FROM LINKED ACCOUNT (req 004)
+      *-----------------------------------------------------------------
+       432C-OVERDRAFT-SWEEP-PARA.
+           OPEN I-O ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TEMP-LINKED-ACCOUNT TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CLOSE ACCOUNT-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           IF NOT AR-ACTIVE
+               DISPLAY "ERROR: Linked account is not active - "
+                   "overdraft sweep not applied."
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF AR-CURRENCY-CODE NOT = WS-TEMP-CURRENCY-CODE
+               DISPLAY "ERROR: Linked account currency does not "
+                   "match (" AR-CURRENCY-CODE " to "
+                   WS-TEMP-CURRENCY-CODE ") - overdraft sweep "
+                   "not applied."
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           COMPUTE WS-DAILY-AMOUNT-TOTAL =
+               WS-STMT-RUNNING-BAL - (WS-TEMP-BALANCE -
+               WS-TEMP-MIN-BALANCE).
+
+           IF AR-BALANCE - AR-MIN-BALANCE >= WS-DAILY-AMOUNT-TOTAL
+               SUBTRACT WS-DAILY-AMOUNT-TOTAL FROM AR-BALANCE
+
+               MOVE 'Y' TO WS-REWRITE-OK-FLAG
+               MOVE 0 TO WS-LOCK-RETRY-COUNT
+               MOVE 'N' TO WS-LOCK-BUSY-FLAG
+               PERFORM WITH TEST AFTER
+                       UNTIL NOT LOCK-BUSY OR
+                             WS-LOCK-RETRY-COUNT >= WS-LOCK-RETRY-MAX
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           MOVE 'N' TO WS-REWRITE-OK-FLAG
+                   END-REWRITE
+                   IF FILE-RECORD-LOCKED
+                       MOVE 'Y' TO WS-LOCK-BUSY-FLAG
+                       MOVE 'N' TO WS-REWRITE-OK-FLAG
+                       ADD 1 TO WS-LOCK-RETRY-COUNT
+                   ELSE
+                       MOVE 'N' TO WS-LOCK-BUSY-FLAG
+                   END-IF
+               END-PERFORM
+
+               IF LOCK-BUSY OR NOT REWRITE-OK
+                   DISPLAY "ERROR: Unable to sweep linked account "
+                       "- overdraft sweep not applied."
+               ELSE
+                   ADD WS-DAILY-AMOUNT-TOTAL TO WS-TEMP-BALANCE
+                   PERFORM 432E-LOG-SWEEP-PARA
+               END-IF
+           END-IF.
+
+           CLOSE ACCOUNT-FILE.
+
+      *-----------------------------------------------------------------
+       432E-LOG-SWEEP-PARA.
+           OPEN I-O TRANSACTION-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF.
+           MOVE WS-TEMP-LINKED-ACCOUNT TO TR-KEY-ACCT-NUM.
+           MOVE WS-TR-DATE TO TR-KEY-DATE.
+           MOVE WS-TR-TIME TO TR-KEY-TIME.
+           ADD 1 TO WS-TR-SEQ.
+           MOVE WS-TR-SEQ TO TR-KEY-SEQ.
+           MOVE "OD-SWEEP" TO TR-TYPE.
+           MOVE WS-DAILY-AMOUNT-TOTAL TO TR-AMOUNT.
+           MOVE "SUCCESS" TO TR-RESULT.
+           MOVE "Overdraft sweep to linked account" TO TR-REMARKS.
+           MOVE AR-BALANCE TO TR-BALANCE-AFTER.
+           MOVE WS-TELLER-ID TO TR-TELLER-ID.
+           MOVE WS-TEMP-CURRENCY-CODE TO TR-CURRENCY.
+           MOVE WS-TEMP-ACCOUNT-NUMBER TO TR-RELATED-ACCOUNT.
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-TR-SEQ
+                   MOVE WS-TR-SEQ TO TR-KEY-SEQ
+                   WRITE TRANSACTION-RECORD
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-WRITE.
+           CLOSE TRANSACTION-FILE.
+
+      *-----------------------------------------------------------------
+      * WRITE A DISTINCT PENALTY LEDGER ENTRY FOR A CD EARLY WITHDRAWAL
+      * (req 019) - keeps the main WITHDRAWAL entry's TR-AMOUNT on the
+      * principal only, with the penalty portion recorded separately.
+      *-----------------------------------------------------------------
+       432F-WRITE-PENALTY-LEDGER-PARA.
+           MOVE WS-TR-TYPE TO WS-TR-TYPE-SAVE.
+           MOVE WS-TR-AMOUNT TO WS-TR-AMOUNT-SAVE.
+           MOVE WS-TR-REMARKS TO WS-TR-REMARKS-SAVE.
+
+           MOVE "PENALTY" TO WS-TR-TYPE.
+           MOVE WS-CD-PENALTY-AMOUNT TO WS-TR-AMOUNT.
+           MOVE "CD early withdrawal penalty" TO WS-TR-REMARKS.
+           PERFORM 434-WRITE-TRANSACTION-LEDGER-PARA.
+
+           MOVE WS-TR-TYPE-SAVE TO WS-TR-TYPE.
+           MOVE WS-TR-AMOUNT-SAVE TO WS-TR-AMOUNT.
+           MOVE WS-TR-REMARKS-SAVE TO WS-TR-REMARKS.
+
+      *-----------------------------------------------------------------
+      * PER-ACCOUNT DAILY TRANSACTION LIMIT CHECK (req 012)
+      *-----------------------------------------------------------------
+       437-CHECK-DAILY-LIMITS-PARA.
+           MOVE 'Y' TO WS-LIMIT-OK-FLAG.
+
+           IF WS-TR-AMOUNT > WS-PER-TXN-LIMIT
+               MOVE 'N' TO WS-LIMIT-OK-FLAG
+               EXIT PARAGRAPH
            END-IF.
-           
+
+           MOVE 0 TO WS-DAILY-AMOUNT-TOTAL.
+           MOVE 0 TO WS-DAILY-COUNT-TOTAL.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF NOT FILE-SUCCESS
+               CLOSE TRANSACTION-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TEMP-ACCOUNT-NUMBER TO TR-KEY-ACCT-NUM.
+           MOVE WS-TR-DATE TO TR-KEY-DATE.
+           MOVE LOW-VALUES TO TR-KEY-TIME.
+           MOVE 0 TO TR-KEY-SEQ.
+
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TR-KEY
+               INVALID KEY
+                   CLOSE TRANSACTION-FILE
+                   EXIT PARAGRAPH
+           END-START.
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+           PERFORM UNTIL END-OF-FILE
+               READ TRANSACTION-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       IF TR-KEY-ACCT-NUM NOT = WS-TEMP-ACCOUNT-NUMBER
+                          OR TR-KEY-DATE NOT = WS-TR-DATE
+                           MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                       ELSE
+                           IF TR-RESULT = "SUCCESS"
+                               ADD TR-AMOUNT TO WS-DAILY-AMOUNT-TOTAL
+                               ADD 1 TO WS-DAILY-COUNT-TOTAL
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACTION-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+           IF WS-DAILY-AMOUNT-TOTAL + WS-TR-AMOUNT >
+                   WS-DAILY-AMOUNT-LIMIT OR
+              WS-DAILY-COUNT-TOTAL + 1 > WS-DAILY-COUNT-LIMIT
+               MOVE 'N' TO WS-LIMIT-OK-FLAG
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CTR-STYLE COMPLIANCE LOGGING FOR LARGE TRANSACTIONS (req 006)
+      *-----------------------------------------------------------------
+       438-CHECK-CTR-PARA.
+           IF WS-TR-AMOUNT < WS-CTR-THRESHOLD
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN EXTEND COMPLIANCE-LOG-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT COMPLIANCE-LOG-FILE
+           END-IF.
+
+           MOVE WS-TR-DATE TO CTR-DATE.
+           MOVE WS-TR-TIME TO CTR-TIME.
+           MOVE WS-TEMP-ACCOUNT-NUMBER TO CTR-ACCOUNT-NUMBER.
+           MOVE WS-TEMP-CUSTOMER-NAME TO CTR-CUSTOMER-NAME.
+           MOVE WS-TR-TYPE TO CTR-TR-TYPE.
+           MOVE WS-TR-AMOUNT TO CTR-AMOUNT.
+           MOVE WS-TELLER-ID TO CTR-TELLER-ID.
+           WRITE COMPLIANCE-LOG-RECORD.
+
+           CLOSE COMPLIANCE-LOG-FILE.
+
+      *-----------------------------------------------------------------
+      * WRITE TRANSACTION LEDGER - every attempt, success or failure
+      * (req 000)
+      *-----------------------------------------------------------------
+       434-WRITE-TRANSACTION-LEDGER-PARA.
+           OPEN I-O TRANSACTION-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF.
+
+           MOVE WS-TR-ACCOUNT-NUMBER TO TR-KEY-ACCT-NUM.
+           MOVE WS-TR-DATE TO TR-KEY-DATE.
+           MOVE WS-TR-TIME TO TR-KEY-TIME.
+           ADD 1 TO WS-TR-SEQ.
+           MOVE WS-TR-SEQ TO TR-KEY-SEQ.
+           MOVE WS-TR-TYPE TO TR-TYPE.
+           MOVE WS-TR-AMOUNT TO TR-AMOUNT.
+           MOVE WS-TR-RESULT TO TR-RESULT.
+           MOVE WS-TR-REMARKS TO TR-REMARKS.
+           MOVE WS-TR-BALANCE-AFTER TO TR-BALANCE-AFTER.
+           MOVE WS-TR-TELLER-ID TO TR-TELLER-ID.
+           MOVE WS-TR-CURRENCY TO TR-CURRENCY.
+           MOVE WS-TR-RELATED-ACCOUNT TO TR-RELATED-ACCOUNT.
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-TR-SEQ
+                   MOVE WS-TR-SEQ TO TR-KEY-SEQ
+                   WRITE TRANSACTION-RECORD
+                       INVALID KEY CONTINUE
+                   END-WRITE
+           END-WRITE.
+
+           CLOSE TRANSACTION-FILE.
+
+      *-----------------------------------------------------------------
+      * DISPLAY TRANSACTION RESULT
+      *-----------------------------------------------------------------
+       439-DISPLAY-RESULT-PARA.
            MOVE WS-TEMP-BALANCE TO WS-FORMATTED-BALANCE.
            MOVE WS-TR-AMOUNT TO WS-FORMATTED-AMOUNT.
-           
+
            DISPLAY WS-SEPARATOR.
            DISPLAY "Transaction Result: " WS-TR-RESULT.
            DISPLAY "Amount: " WS-FORMATTED-AMOUNT.
            DISPLAY "New Balance: " WS-FORMATTED-BALANCE.
            DISPLAY "Remarks: " WS-TR-REMARKS.
            DISPLAY WS-SEPARATOR.
-       
+
       *-----------------------------------------------------------------
-      * UPDATE ACCOUNT
+      * UPDATE ACCOUNT (direct indexed rewrite, req 002/016)
       *-----------------------------------------------------------------
        433-UPDATE-ACCOUNT-PARA.
-           OPEN INPUT ACCOUNT-FILE.
-           OPEN OUTPUT ACCOUNT-FILE ASSIGN TO WS-TEMP-FILE-NAME.
-           
-           PERFORM UNTIL END-OF-FILE
+           MOVE 'Y' TO WS-REWRITE-OK-FLAG.
+
+           OPEN I-O ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "ERROR: Unable to open account file."
+               MOVE 'N' TO WS-REWRITE-OK-FLAG
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TEMP-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER.
+           MOVE 0 TO WS-LOCK-RETRY-COUNT.
+           MOVE 'N' TO WS-LOCK-BUSY-FLAG.
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT LOCK-BUSY OR
+                         WS-LOCK-RETRY-COUNT >= WS-LOCK-RETRY-MAX
                READ ACCOUNT-FILE
-                   AT END
-                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
-                   NOT AT END
-                       IF AR-ACCOUNT-NUMBER = WS-TEMP-ACCOUNT-NUMBER
-                           MOVE WS-TEMP-ACCOUNT-NUMBER TO AR-ACCOUNT-NUMBER
-                           MOVE WS-TEMP-CUSTOMER-NAME TO AR-CUSTOMER-NAME
-                           MOVE WS-TEMP-ACCOUNT-TYPE TO AR-ACCOUNT-TYPE
-                           MOVE WS-TEMP-BALANCE TO AR-BALANCE
-                           MOVE WS-TEMP-OPEN-DATE TO AR-OPEN-DATE
-                           MOVE WS-TEMP-LAST-ACCESS-DATE TO AR-LAST-ACCESS-DATE
-                           MOVE WS-TEMP-TRANSACTION-COUNT TO AR-TRANSACTION-COUNT
-                           MOVE WS-TEMP-STATUS TO AR-STATUS
-                       END-IF
-                       WRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: Account record vanished."
+                       MOVE 'N' TO WS-REWRITE-OK-FLAG
+                       CLOSE ACCOUNT-FILE
+                       EXIT PARAGRAPH
                END-READ
+               IF FILE-RECORD-LOCKED
+                   MOVE 'Y' TO WS-LOCK-BUSY-FLAG
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               ELSE
+                   MOVE 'N' TO WS-LOCK-BUSY-FLAG
+               END-IF
            END-PERFORM.
-           
+
+           IF LOCK-BUSY
+               DISPLAY "ERROR: Account is locked by another "
+                   "session - update not applied, try again."
+               MOVE 'N' TO WS-REWRITE-OK-FLAG
+               CLOSE ACCOUNT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TEMP-BALANCE TO AR-BALANCE.
+           MOVE WS-TEMP-LAST-ACCESS-DATE TO AR-LAST-ACCESS-DATE.
+           MOVE WS-TEMP-TRANSACTION-COUNT TO AR-TRANSACTION-COUNT.
+           MOVE WS-TEMP-STATUS TO AR-STATUS.
+
+           MOVE 0 TO WS-LOCK-RETRY-COUNT.
+           MOVE 'N' TO WS-LOCK-BUSY-FLAG.
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT LOCK-BUSY OR
+                         WS-LOCK-RETRY-COUNT >= WS-LOCK-RETRY-MAX
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR: Unable to update account."
+                       MOVE 'N' TO WS-REWRITE-OK-FLAG
+               END-REWRITE
+               IF FILE-RECORD-LOCKED
+                   MOVE 'Y' TO WS-LOCK-BUSY-FLAG
+                   MOVE 'N' TO WS-REWRITE-OK-FLAG
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               ELSE
+                   MOVE 'N' TO WS-LOCK-BUSY-FLAG
+               END-IF
+           END-PERFORM.
+
+           IF LOCK-BUSY
+               DISPLAY "ERROR: Account is locked by another "
+                   "session - update not applied, try again."
+           END-IF.
+
            CLOSE ACCOUNT-FILE.
-           CLOSE ACCOUNT-FILE ASSIGN TO WS-TEMP-FILE-NAME.
-           
-           MOVE 'N' TO WS-END-OF-FILE-FLAG.
-       
+
       *-----------------------------------------------------------------
       * WITHDRAWAL TRANSACTION
       *-----------------------------------------------------------------
@@ -250,30 +674,41 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "WITHDRAWAL".
            DISPLAY WS-SEPARATOR.
-           
+
            DISPLAY "Enter account number: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
-           
+
            PERFORM 431-VALIDATE-ACCOUNT-PARA.
-           
+
            IF NOT ACCOUNT-FOUND
                DISPLAY "Account not found."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           IF NOT WS-TEMP-ACTIVE
+               DISPLAY "ERROR: Account is not active."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 436-CHECK-PIN-PARA.
+           IF NOT PIN-OK
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "Enter withdrawal amount: " WITH NO ADVANCING.
            ACCEPT WS-AMOUNT.
-           
+
            IF WS-AMOUNT NOT NUMERIC OR WS-AMOUNT <= 0
-               DISPLAY "ERROR: Withdrawal amount must be a positive number."
+               DISPLAY "ERROR: Withdrawal amount must be a positive "
+                   "number."
                EXIT PARAGRAPH
            END-IF.
-           
+
            MOVE "WITHDRAWAL" TO WS-TR-TYPE.
            MOVE WS-AMOUNT TO WS-TR-AMOUNT.
-           
+
            PERFORM 432-PROCESS-TRANSACTION-PARA.
-       
+
       *-----------------------------------------------------------------
       * TRANSFER FUNDS
       *-----------------------------------------------------------------
@@ -282,72 +717,128 @@
            DISPLAY WS-SEPARATOR.
            DISPLAY "FUNDS TRANSFER".
            DISPLAY WS-SEPARATOR.
-           
+
            DISPLAY "Enter source account number: " WITH NO ADVANCING.
            ACCEPT WS-ACCOUNT-NUMBER.
-           
+
            PERFORM 431-VALIDATE-ACCOUNT-PARA.
-           
+
            IF NOT ACCOUNT-FOUND
                DISPLAY "Source account not found."
                EXIT PARAGRAPH
            END-IF.
-           
-           MOVE WS-TEMP-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER.
-           
+
+           IF NOT WS-TEMP-ACTIVE
+               DISPLAY "ERROR: Source account is not active."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 436-CHECK-PIN-PARA.
+           IF NOT PIN-OK
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-TEMP-ACCOUNT-NUMBER TO WS-TRANSFER-FROM-ACCT.
+           MOVE WS-TEMP-CURRENCY-CODE TO WS-TRANSFER-FROM-CURRENCY.
+
            DISPLAY "Enter target account number: " WITH NO ADVANCING.
            ACCEPT WS-TRANSFER-TO-ACCT.
-           
-           IF WS-TRANSFER-TO-ACCT = WS-ACCOUNT-NUMBER
-               DISPLAY "ERROR: Source and target accounts cannot be the same."
+
+           IF WS-TRANSFER-TO-ACCT = WS-TRANSFER-FROM-ACCT
+               DISPLAY "ERROR: Source and target accounts cannot be "
+                   "the same."
                EXIT PARAGRAPH
            END-IF.
-           
+
            MOVE WS-TRANSFER-TO-ACCT TO WS-ACCOUNT-NUMBER.
-           MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG.
            PERFORM 431-VALIDATE-ACCOUNT-PARA.
-           
+
            IF NOT ACCOUNT-FOUND
                DISPLAY "Target account not found."
                EXIT PARAGRAPH
            END-IF.
-           
-           MOVE WS-TRANSFER-TO-ACCT TO WS-TRANSFER-TO-ACCT.
-           MOVE WS-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER.
-           
+
+           IF NOT WS-TEMP-ACTIVE
+               DISPLAY "ERROR: Target account is not active."
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-TEMP-CURRENCY-CODE NOT = WS-TRANSFER-FROM-CURRENCY
+               DISPLAY "ERROR: Cannot transfer between accounts in "
+                   "different currencies (" WS-TRANSFER-FROM-CURRENCY
+                   " to " WS-TEMP-CURRENCY-CODE ")."
+               EXIT PARAGRAPH
+           END-IF.
+
            DISPLAY "Enter transfer amount: " WITH NO ADVANCING.
            ACCEPT WS-AMOUNT.
-           
+
            IF WS-AMOUNT NOT NUMERIC OR WS-AMOUNT <= 0
-               DISPLAY "ERROR: Transfer amount must be a positive number."
+               DISPLAY "ERROR: Transfer amount must be a positive "
+                   "number."
                EXIT PARAGRAPH
            END-IF.
-           
+
            PERFORM 451-PROCESS-TRANSFER-PARA.
-       
+
       *-----------------------------------------------------------------
       * PROCESS TRANSFER
       *-----------------------------------------------------------------
        451-PROCESS-TRANSFER-PARA.
-           MOVE WS-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER.
+           MOVE WS-TRANSFER-FROM-ACCT TO WS-ACCOUNT-NUMBER.
            PERFORM 431-VALIDATE-ACCOUNT-PARA.
-           
-           IF WS-AMOUNT > WS-TEMP-BALANCE
-               DISPLAY "ERROR: Insufficient funds for transfer."
-               EXIT PARAGRAPH
-           END-IF.
-           
+
            MOVE "XFER-OUT" TO WS-TR-TYPE.
            MOVE WS-AMOUNT TO WS-TR-AMOUNT.
+           MOVE WS-TRANSFER-TO-ACCT TO WS-TR-RELATED-ACCOUNT.
            PERFORM 432-PROCESS-TRANSACTION-PARA.
-           
+
            IF NOT TR-SUCCESS
                EXIT PARAGRAPH
            END-IF.
-           
+
            MOVE WS-TRANSFER-TO-ACCT TO WS-ACCOUNT-NUMBER.
            PERFORM 431-VALIDATE-ACCOUNT-PARA.
-           
+
            MOVE "XFER-IN" TO WS-TR-TYPE.
            MOVE WS-AMOUNT TO WS-TR-AMOUNT.
-           PERFORM 432-PROCESS-TRANSACTION-PARA. 
\ No newline at end of file
+           MOVE WS-TRANSFER-FROM-ACCT TO WS-TR-RELATED-ACCOUNT.
+           PERFORM 432-PROCESS-TRANSACTION-PARA.
+
+           IF NOT TR-SUCCESS
+               PERFORM 452-REVERSE-TRANSFER-PARA
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * REVERSE A TRANSFER - the XFER-IN leg failed after the XFER-OUT
+      * leg already debited the source account; re-credit the source
+      * and log a compensating ledger entry so the debit is not left
+      * standing with no offsetting record.
+      *-----------------------------------------------------------------
+       452-REVERSE-TRANSFER-PARA.
+           MOVE WS-TRANSFER-FROM-ACCT TO WS-ACCOUNT-NUMBER.
+           PERFORM 431-VALIDATE-ACCOUNT-PARA.
+
+           IF NOT ACCOUNT-FOUND
+               DISPLAY "ERROR: Unable to reverse transfer - source "
+                   "account not found for compensating credit."
+               EXIT PARAGRAPH
+           END-IF.
+
+           ADD WS-AMOUNT TO WS-TEMP-BALANCE.
+           ADD 1 TO WS-TEMP-TRANSACTION-COUNT.
+           MOVE WS-DATE-FORMATTED TO WS-TEMP-LAST-ACCESS-DATE.
+           PERFORM 433-UPDATE-ACCOUNT-PARA.
+
+           MOVE "REVERSAL" TO WS-TR-TYPE.
+           MOVE WS-AMOUNT TO WS-TR-AMOUNT.
+           MOVE WS-TRANSFER-FROM-ACCT TO WS-TR-ACCOUNT-NUMBER.
+           MOVE WS-TRANSFER-TO-ACCT TO WS-TR-RELATED-ACCOUNT.
+           MOVE "SUCCESS" TO WS-TR-RESULT.
+           MOVE "Reversal - transfer credit to target account failed"
+               TO WS-TR-REMARKS.
+           MOVE WS-TEMP-BALANCE TO WS-TR-BALANCE-AFTER.
+           PERFORM 434-WRITE-TRANSACTION-LEDGER-PARA.
+
+           DISPLAY "ERROR: Transfer credit to target account failed "
+               "- source account has been re-credited.".
