@@ -0,0 +1,141 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - INTEREST ACCRUAL BATCH JOB
+      *
+      * Monthly batch run: applies interest to SAVINGS accounts at
+      * their stored rate and to MONEYMKT accounts at a tiered rate
+      * (balances at/above WS-MM-TIER1-CEILING earn the tier 2 rate),
+      * posting each accrual as an INTEREST transaction on the ledger.
+      * Run with no operator interaction - see EODJOB.jcl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+       AUTHOR. PNC-DEMO.
+       DATE-WRITTEN. 2023-07-19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'FILECTL.cpy'.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FILEDEF.cpy'.
+
+       WORKING-STORAGE SECTION.
+           COPY 'DATADEF.cpy'.
+
+       01  WS-ACCTS-PROCESSED         PIC 9(7) VALUE 0.
+       01  WS-TOTAL-INTEREST-PAID     PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PARA.
+           MOVE "ACCOUNTS.dat" TO WS-ACCOUNT-FILE-NAME.
+           MOVE "TRANLOG.dat" TO WS-TRANSACTION-FILE-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE '-' TO WS-DATE-FORMATTED(5:1).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE '-' TO WS-DATE-FORMATTED(8:1).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+           MOVE WS-DATE-FORMATTED TO WS-TR-DATE.
+           STRING WS-CURRENT-HOUR ':' WS-CURRENT-MINUTE ':'
+               WS-CURRENT-SECOND DELIMITED BY SIZE INTO WS-TR-TIME.
+           MOVE "BATCH" TO WS-TR-TELLER-ID.
+
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "INTEREST ACCRUAL BATCH JOB - " WS-DATE-FORMATTED.
+           DISPLAY WS-SEPARATOR.
+
+           PERFORM 100-ACCRUE-INTEREST-PARA.
+
+           DISPLAY "Accounts processed: " WS-ACCTS-PROCESSED.
+           DISPLAY "Total interest posted: " WS-TOTAL-INTEREST-PAID.
+           DISPLAY WS-SEPARATOR.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * SCAN ALL ACCOUNTS AND POST INTEREST TO ELIGIBLE ONES
+      *-----------------------------------------------------------------
+       100-ACCRUE-INTEREST-PARA.
+           OPEN I-O ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "ERROR: Unable to open account file."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+           PERFORM UNTIL END-OF-FILE
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       IF AR-ACTIVE AND
+                          (AR-TYPE-SAVINGS OR AR-TYPE-MONEY-MKT OR
+                           AR-TYPE-CD)
+                           PERFORM 110-POST-ONE-INTEREST-PARA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNT-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+      *-----------------------------------------------------------------
+      * COMPUTE AND POST INTEREST FOR THE CURRENT ACCOUNT RECORD
+      *-----------------------------------------------------------------
+       110-POST-ONE-INTEREST-PARA.
+           IF AR-TYPE-MONEY-MKT AND
+              AR-BALANCE >= WS-MM-TIER1-CEILING
+               COMPUTE WS-AMOUNT ROUNDED =
+                   AR-BALANCE * WS-MM-TIER2-RATE / 1200
+           ELSE
+               COMPUTE WS-AMOUNT ROUNDED =
+                   AR-BALANCE * AR-INTEREST-RATE / 1200
+           END-IF.
+
+           IF WS-AMOUNT > 0
+               ADD WS-AMOUNT TO AR-BALANCE
+               MOVE WS-DATE-FORMATTED TO AR-LAST-ACCESS-DATE
+               ADD 1 TO AR-TRANSACTION-COUNT
+               MOVE "BATCH" TO AR-LAST-CHANGED-BY
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR rewriting " AR-ACCOUNT-NUMBER
+               END-REWRITE
+
+               ADD 1 TO WS-ACCTS-PROCESSED
+               ADD WS-AMOUNT TO WS-TOTAL-INTEREST-PAID
+               PERFORM 120-LOG-INTEREST-PARA
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * WRITE THE INTEREST POSTING TO THE TRANSACTION LEDGER
+      *-----------------------------------------------------------------
+       120-LOG-INTEREST-PARA.
+           OPEN I-O TRANSACTION-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF.
+
+           MOVE AR-ACCOUNT-NUMBER TO TR-KEY-ACCT-NUM.
+           MOVE WS-DATE-FORMATTED TO TR-KEY-DATE.
+           MOVE WS-TR-TIME TO TR-KEY-TIME.
+           MOVE 0 TO TR-KEY-SEQ.
+           MOVE "INTEREST" TO TR-TYPE.
+           MOVE WS-AMOUNT TO TR-AMOUNT.
+           MOVE "SUCCESS" TO TR-RESULT.
+           MOVE "Monthly interest accrual" TO TR-REMARKS.
+           MOVE AR-BALANCE TO TR-BALANCE-AFTER.
+           MOVE "BATCH" TO TR-TELLER-ID.
+           MOVE AR-CURRENCY-CODE TO TR-CURRENCY.
+           MOVE SPACES TO TR-RELATED-ACCOUNT.
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   ADD 1 TO TR-KEY-SEQ
+                   WRITE TRANSACTION-RECORD
+           END-WRITE.
+
+           CLOSE TRANSACTION-FILE.
