@@ -0,0 +1,96 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - TRANSACTION LEDGER ROLL BATCH
+      *
+      * End-of-day step: copies every record currently in
+      * TRANSACTION-FILE into a dated roll file (TRnnYYYYMMDD.dat) for
+      * long-term retention, then rebuilds an empty TRANSACTION-FILE so
+      * the next business day's activity starts from a clean ledger
+      * instead of growing the live indexed file without bound.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROLLLOG.
+       AUTHOR. PNC-DEMO.
+       DATE-WRITTEN. 2023-07-19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'FILECTL.cpy'.
+           SELECT ROLL-FILE ASSIGN TO WS-ROLL-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FILEDEF.cpy'.
+       FD  ROLL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ROLL-LINE                  PIC X(200).
+
+       WORKING-STORAGE SECTION.
+           COPY 'DATADEF.cpy'.
+
+       01  WS-ROLL-FILE-NAME          PIC X(40).
+       01  WS-TRANS-ROLLED            PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PARA.
+           MOVE "TRANLOG.dat" TO WS-TRANSACTION-FILE-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+           STRING "TRLOG_" WS-CURRENT-YEAR WS-CURRENT-MONTH
+               WS-CURRENT-DAY ".dat" DELIMITED BY SIZE
+               INTO WS-ROLL-FILE-NAME.
+
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "TRANSACTION LEDGER ROLL BATCH JOB".
+           DISPLAY "Rolling to: " WS-ROLL-FILE-NAME.
+           DISPLAY WS-SEPARATOR.
+
+           PERFORM 100-ROLL-LEDGER-PARA.
+
+           DISPLAY "Transactions rolled: " WS-TRANS-ROLLED.
+           DISPLAY WS-SEPARATOR.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * COPY EVERY LEDGER RECORD TO THE ROLL FILE, THEN REBUILD AN
+      * EMPTY TRANSACTION-FILE
+      *-----------------------------------------------------------------
+       100-ROLL-LEDGER-PARA.
+           OPEN INPUT TRANSACTION-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "No transaction ledger to roll - skipping."
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT ROLL-FILE.
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+           PERFORM UNTIL END-OF-FILE
+               READ TRANSACTION-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       STRING TR-KEY-ACCT-NUM "," TR-KEY-DATE ","
+                           TR-KEY-TIME "," TR-KEY-SEQ ","
+                           TR-TYPE "," TR-AMOUNT ","
+                           TR-RESULT "," TR-BALANCE-AFTER ","
+                           TR-TELLER-ID "," TR-CURRENCY ","
+                           TR-RELATED-ACCOUNT "," TR-REMARKS
+                           DELIMITED BY SIZE INTO ROLL-LINE
+                       WRITE ROLL-LINE
+                       ADD 1 TO WS-TRANS-ROLLED
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE ROLL-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+           OPEN OUTPUT TRANSACTION-FILE.
+           CLOSE TRANSACTION-FILE.
