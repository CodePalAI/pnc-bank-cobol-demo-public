@@ -0,0 +1,94 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - ACCOUNT NUMBER CHECK DIGIT
+      *
+      * Small CALLed utility shared by ACCOUNT.cbl (on account
+      * creation) and every lookup paragraph in ACCOUNT.cbl/
+      * TRANSACT.cbl/MAIN.cbl/REPORTS.cbl. Positions 1-9 of the
+      * account number are the assigned number; position 10 is a
+      * weighted mod-10 check digit computed over positions 1-9
+      * (alternating weights 2,1,2,1,2,1,2,1,2), the same style of
+      * scheme used for real account/routing numbers.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKDIGIT.
+       AUTHOR. PNC-DEMO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CD-DIGITS-X         PIC X(10).
+       01  WS-CD-DIGITS REDEFINES WS-CD-DIGITS-X.
+           05  WS-CD-DIGIT        PIC 9 OCCURS 10 TIMES.
+
+       01  WS-CD-WEIGHTS.
+           05  FILLER PIC 9 VALUE 2.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 2.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 2.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 2.
+           05  FILLER PIC 9 VALUE 1.
+           05  FILLER PIC 9 VALUE 2.
+       01  WS-CD-WEIGHT-TABLE REDEFINES WS-CD-WEIGHTS.
+           05  WS-CD-WEIGHT       PIC 9 OCCURS 9 TIMES.
+
+       01  WS-CD-IDX              PIC 9(2).
+       01  WS-CD-PRODUCT          PIC 9(2).
+       01  WS-CD-SUM              PIC 9(4) VALUE 0.
+       01  WS-CD-COMPUTED         PIC 9.
+
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-NUMBER      PIC X(10).
+       01  LS-MODE                PIC X(1).
+       01  LS-RESULT              PIC X(1).
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER LS-MODE LS-RESULT.
+       000-MAIN-PARA.
+           MOVE LS-ACCOUNT-NUMBER TO WS-CD-DIGITS-X.
+           MOVE 0 TO WS-CD-SUM.
+
+           IF LS-MODE = 'G'
+               IF LS-ACCOUNT-NUMBER(1:9) IS NOT NUMERIC
+                   MOVE 'N' TO LS-RESULT
+                   GOBACK
+               END-IF
+           ELSE
+               IF LS-ACCOUNT-NUMBER IS NOT NUMERIC
+                   MOVE 'N' TO LS-RESULT
+                   GOBACK
+               END-IF
+           END-IF.
+
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1
+                   UNTIL WS-CD-IDX > 9
+               MULTIPLY WS-CD-DIGIT(WS-CD-IDX) BY
+                        WS-CD-WEIGHT(WS-CD-IDX)
+                        GIVING WS-CD-PRODUCT
+               IF WS-CD-PRODUCT > 9
+                   SUBTRACT 9 FROM WS-CD-PRODUCT
+               END-IF
+               ADD WS-CD-PRODUCT TO WS-CD-SUM
+           END-PERFORM.
+
+           COMPUTE WS-CD-COMPUTED =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-CD-SUM, 10), 10).
+
+           EVALUATE TRUE
+               WHEN LS-MODE = 'G'
+                   MOVE WS-CD-COMPUTED TO WS-CD-DIGIT(10)
+                   MOVE WS-CD-DIGITS-X TO LS-ACCOUNT-NUMBER
+                   MOVE 'Y' TO LS-RESULT
+               WHEN LS-MODE = 'V'
+                   IF WS-CD-DIGIT(10) = WS-CD-COMPUTED
+                       MOVE 'Y' TO LS-RESULT
+                   ELSE
+                       MOVE 'N' TO LS-RESULT
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO LS-RESULT
+           END-EVALUATE.
+
+           GOBACK.
