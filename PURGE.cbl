@@ -0,0 +1,148 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - CLOSED ACCOUNT PURGE BATCH
+      *
+      * End-of-day safety net: 352-PERFORM-ACCOUNT-DELETION-PARA in
+      * ACCOUNT.cbl already archives and removes an account the moment
+      * it is closed, but this step sweeps ACCOUNT-FILE for any record
+      * left marked AR-CLOSED (for example one closed through a route
+      * other than the interactive delete path) and archives/removes
+      * it too, so ACCOUNT-FILE never carries closed accounts forward
+      * into the next business day.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGE.
+       AUTHOR. PNC-DEMO.
+       DATE-WRITTEN. 2023-07-19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'FILECTL.cpy'.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FILEDEF.cpy'.
+
+       WORKING-STORAGE SECTION.
+           COPY 'DATADEF.cpy'.
+
+       01  WS-ACCTS-PURGED            PIC 9(7) VALUE 0.
+       01  WS-PURGE-KEY               PIC X(10).
+       01  WS-CLOSED-KEY-COUNT        PIC 9(4) VALUE 0.
+       01  WS-CLOSED-KEYS.
+           05  WS-CLOSED-KEY-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-CLOSED-KEY-IDX
+                   PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PARA.
+           MOVE "ACCOUNTS.dat" TO WS-ACCOUNT-FILE-NAME.
+           MOVE "ARCHIVE.dat" TO WS-ARCHIVE-FILE-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE '-' TO WS-DATE-FORMATTED(5:1).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE '-' TO WS-DATE-FORMATTED(8:1).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "CLOSED ACCOUNT PURGE BATCH JOB - "
+               WS-DATE-FORMATTED.
+           DISPLAY WS-SEPARATOR.
+
+           PERFORM 100-FIND-CLOSED-KEYS-PARA.
+
+           DISPLAY "Accounts purged: " WS-ACCTS-PURGED.
+           DISPLAY WS-SEPARATOR.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * SEQUENTIALLY SCAN FOR CLOSED ACCOUNTS IN ONE PASS (WITHOUT
+      * CLOSING/REOPENING ACCOUNT-FILE MID-SCAN, WHICH WOULD RESET THE
+      * DYNAMIC-ACCESS CURSOR), THEN PURGE THE COLLECTED KEYS IN A
+      * SECOND PASS
+      *-----------------------------------------------------------------
+       100-FIND-CLOSED-KEYS-PARA.
+           MOVE 0 TO WS-CLOSED-KEY-COUNT.
+
+           OPEN INPUT ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "ERROR: Unable to open account file."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+           PERFORM UNTIL END-OF-FILE
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       IF AR-CLOSED
+                           IF WS-CLOSED-KEY-COUNT < 500
+                               ADD 1 TO WS-CLOSED-KEY-COUNT
+                               MOVE AR-ACCOUNT-NUMBER TO
+                                   WS-CLOSED-KEY-ENTRY
+                                       (WS-CLOSED-KEY-COUNT)
+                           ELSE
+                               DISPLAY "WARNING: closed-account "
+                                   "table full - " AR-ACCOUNT-NUMBER
+                                   " not purged this run"
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNT-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+           PERFORM VARYING WS-CLOSED-KEY-IDX FROM 1 BY 1
+                   UNTIL WS-CLOSED-KEY-IDX > WS-CLOSED-KEY-COUNT
+               MOVE WS-CLOSED-KEY-ENTRY(WS-CLOSED-KEY-IDX) TO
+                   WS-PURGE-KEY
+               PERFORM 110-ARCHIVE-AND-PURGE-PARA
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+      * ARCHIVE AND DELETE ONE ACCOUNT BY KEY (mirrors ACCOUNT.cbl's
+      * 352-PERFORM-ACCOUNT-DELETION-PARA archive-then-delete ordering)
+      *-----------------------------------------------------------------
+       110-ARCHIVE-AND-PURGE-PARA.
+           OPEN I-O ACCOUNT-FILE.
+           MOVE WS-PURGE-KEY TO AR-ACCOUNT-NUMBER.
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CLOSE ACCOUNT-FILE
+                   EXIT PARAGRAPH
+           END-READ.
+
+           OPEN EXTEND ACCOUNT-ARCHIVE-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT ACCOUNT-ARCHIVE-FILE
+           END-IF.
+
+           MOVE AR-ACCOUNT-NUMBER TO XA-ACCOUNT-NUMBER.
+           MOVE AR-CUSTOMER-NAME TO XA-CUSTOMER-NAME.
+           MOVE AR-OWNER-2-NAME TO XA-OWNER-2-NAME.
+           MOVE AR-OWNER-3-NAME TO XA-OWNER-3-NAME.
+           MOVE AR-ACCOUNT-TYPE TO XA-ACCOUNT-TYPE.
+           MOVE AR-BALANCE TO XA-BALANCE.
+           MOVE AR-CURRENCY-CODE TO XA-CURRENCY-CODE.
+           MOVE AR-OPEN-DATE TO XA-OPEN-DATE.
+           MOVE AR-LAST-ACCESS-DATE TO XA-LAST-ACCESS-DATE.
+           MOVE AR-TRANSACTION-COUNT TO XA-TRANSACTION-COUNT.
+           MOVE WS-DATE-FORMATTED TO XA-CLOSE-DATE.
+           MOVE "BATCH" TO XA-CLOSED-BY.
+           WRITE ACCOUNT-ARCHIVE-RECORD.
+           CLOSE ACCOUNT-ARCHIVE-FILE.
+
+           DELETE ACCOUNT-FILE RECORD
+               INVALID KEY
+                   DISPLAY "ERROR purging " AR-ACCOUNT-NUMBER
+               NOT INVALID KEY
+                   ADD 1 TO WS-ACCTS-PURGED
+                   DISPLAY "Purged closed account " AR-ACCOUNT-NUMBER
+           END-DELETE.
+
+           CLOSE ACCOUNT-FILE.
