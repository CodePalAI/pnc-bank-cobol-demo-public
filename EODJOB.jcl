@@ -0,0 +1,73 @@
+//EODJOB   JOB (ACCTG),'PNC EOD BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* PNC BANK COBOL DEMO APPLICATION - END OF DAY BATCH STREAM
+//*
+//* Runs the unattended overnight processing that used to require
+//* someone sitting at BANKING's 000-MAIN-PARA menu:
+//*   1. INTEREST - accrue and post interest to SAVINGS/MONEYMKT
+//*   2. FEES     - assess maintenance / below-minimum fees
+//*   3. REPORTS  - write the account listing and summary reports
+//*                 to dated files (menu choices fed via SYSIN)
+//*   4. PURGE    - archive/remove any account left marked closed
+//*   5. ROLLLOG  - roll today's transaction ledger to a dated
+//*                 retention file and reset TRANSACTION-FILE
+//*
+//* Each step is COND-protected so a failed step stops the stream
+//* instead of running later steps against a half-updated ledger.
+//*--------------------------------------------------------------
+//INTEREST EXEC PGM=INTEREST
+//STEPLIB  DD DSN=PNC.BANKING.LOADLIB,DISP=SHR
+//ACCTDD   DD DSN=PNC.BANKING.ACCOUNTS,DISP=SHR
+//TRANDD   DD DSN=PNC.BANKING.TRANLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//FEES     EXEC PGM=FEES,COND=(0,NE,INTEREST)
+//STEPLIB  DD DSN=PNC.BANKING.LOADLIB,DISP=SHR
+//ACCTDD   DD DSN=PNC.BANKING.ACCOUNTS,DISP=SHR
+//TRANDD   DD DSN=PNC.BANKING.TRANLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//* REPORTS.cbl dispatches one menu choice per run (000-MAIN-PARA
+//* is not a loop when driven as a batch step), so the listing and
+//* summary reports are two separate EXEC steps, each feeding its
+//* own menu answers through SYSIN the way an operator would type
+//* them at a terminal.
+//RPTLIST  EXEC PGM=REPORTS,COND=(0,NE,FEES)
+//STEPLIB  DD DSN=PNC.BANKING.LOADLIB,DISP=SHR
+//ACCTDD   DD DSN=PNC.BANKING.ACCOUNTS,DISP=SHR
+//TRANDD   DD DSN=PNC.BANKING.TRANLOG,DISP=SHR
+//MONDD    DD DSN=PNC.BANKING.MONITOR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+1
+0
+
+
+//*
+//RPTSUMM  EXEC PGM=REPORTS,COND=(0,NE,RPTLIST)
+//STEPLIB  DD DSN=PNC.BANKING.LOADLIB,DISP=SHR
+//ACCTDD   DD DSN=PNC.BANKING.ACCOUNTS,DISP=SHR
+//TRANDD   DD DSN=PNC.BANKING.TRANLOG,DISP=SHR
+//MONDD    DD DSN=PNC.BANKING.MONITOR,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+2
+//*
+//PURGE    EXEC PGM=PURGE,COND=(0,NE,RPTSUMM)
+//STEPLIB  DD DSN=PNC.BANKING.LOADLIB,DISP=SHR
+//ACCTDD   DD DSN=PNC.BANKING.ACCOUNTS,DISP=SHR
+//ARCHDD   DD DSN=PNC.BANKING.ARCHIVE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//ROLLLOG  EXEC PGM=ROLLLOG,COND=(0,NE,PURGE)
+//STEPLIB  DD DSN=PNC.BANKING.LOADLIB,DISP=SHR
+//TRANDD   DD DSN=PNC.BANKING.TRANLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
