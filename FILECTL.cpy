@@ -0,0 +1,45 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - FILE-CONTROL SELECT CLAUSES
+      *
+      * COPYed into INPUT-OUTPUT SECTION FILE-CONTROL by every module
+      * that also COPYs FILEDEF.cpy, so every FD always has a matching
+      * SELECT. File names are held in WS-DYNAMIC-FILE-NAMES (see
+      * DATADEF.cpy) so 022-DEMO-MODE can repoint them at the isolated
+      * demo data set without every module owning its own ASSIGN
+      * literal.
+      ******************************************************************
+           SELECT ACCOUNT-FILE ASSIGN TO WS-ACCOUNT-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AR-ACCOUNT-NUMBER
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO WS-TRANSACTION-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TR-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT ACCOUNT-ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT COMPLIANCE-LOG-FILE ASSIGN TO WS-COMPLIANCE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT MONITOR-LOG-FILE ASSIGN TO WS-MONITOR-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO WS-CSV-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.tmp'.
