@@ -1,31 +1,20 @@
       ******************************************************************
-      * PNC BANK COBOL DEMO APPLICATION - COMMON DATA DEFINITIONS
-      * 
-      * This copybook contains common data definitions used across
-      * multiple modules in the banking application.
+      * PNC BANK COBOL DEMO APPLICATION - COMMON WORKING-STORAGE
+      *
+      * Common WORKING-STORAGE items shared across modules. File
+      * record layouts live in FILEDEF.cpy (COPYed into the FILE
+      * SECTION only) and cross-program session state lives in
+      * SESSION.cpy - keeping those out of this copybook is what lets
+      * this copybook be COPYed only into WORKING-STORAGE SECTION.
       ******************************************************************
-       
-      * File Definitions
-       FD  ACCOUNT-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  ACCOUNT-RECORD.
-           05  AR-ACCOUNT-NUMBER      PIC X(10).
-           05  AR-CUSTOMER-NAME       PIC X(30).
-           05  AR-ACCOUNT-TYPE        PIC X(10).
-           05  AR-BALANCE             PIC 9(9)V99.
-           05  AR-OPEN-DATE           PIC X(10).
-           05  AR-LAST-ACCESS-DATE    PIC X(10).
-           05  AR-TRANSACTION-COUNT   PIC 9(5).
-           05  AR-STATUS              PIC X(1).
-               88 AR-ACTIVE           VALUE 'A'.
-               88 AR-CLOSED           VALUE 'C'.
-               88 AR-SUSPENDED        VALUE 'S'.
-       
-      * Common Working Storage Items
+
        01  FILE-STATUS                PIC X(2).
            88 FILE-SUCCESS            VALUE '00'.
            88 FILE-EOF                VALUE '10'.
-       
+           88 FILE-DUPLICATE-KEY      VALUE '22'.
+           88 FILE-NOT-FOUND          VALUE '23'.
+           88 FILE-RECORD-LOCKED      VALUE '9D' '99' '9A'.
+
        01  WS-FLAGS.
            05  WS-END-OF-FILE-FLAG    PIC X(1) VALUE 'N'.
                88 END-OF-FILE         VALUE 'Y'.
@@ -35,6 +24,14 @@
                88 VALID-DATA          VALUE 'Y'.
            05  WS-ACCOUNT-FOUND-FLAG  PIC X(1) VALUE 'N'.
                88 ACCOUNT-FOUND       VALUE 'Y'.
+           05  WS-PIN-OK-FLAG         PIC X(1) VALUE 'N'.
+               88 PIN-OK              VALUE 'Y'.
+           05  WS-LIMIT-OK-FLAG       PIC X(1) VALUE 'Y'.
+               88 WITHIN-LIMITS       VALUE 'Y'.
+           05  WS-LOCK-BUSY-FLAG      PIC X(1) VALUE 'N'.
+               88 LOCK-BUSY           VALUE 'Y'.
+           05  WS-REWRITE-OK-FLAG     PIC X(1) VALUE 'N'.
+               88 REWRITE-OK          VALUE 'Y'.
 
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -46,63 +43,220 @@
                10  WS-CURRENT-MINUTE  PIC 9(2).
                10  WS-CURRENT-SECOND  PIC 9(2).
                10  WS-CURRENT-MS      PIC 9(2).
-       
+
        01  WS-WORKING-AREAS.
            05  WS-MENU-CHOICE         PIC 9.
            05  WS-SUB-MENU-CHOICE     PIC 9.
            05  WS-ACCOUNT-NUMBER      PIC X(10).
            05  WS-AMOUNT              PIC 9(7)V99.
            05  WS-TRANSFER-TO-ACCT    PIC X(10).
+           05  WS-TRANSFER-FROM-ACCT  PIC X(10).
+           05  WS-TRANSFER-FROM-CURRENCY PIC X(3).
            05  WS-CONFIRM             PIC X.
                88 CONFIRM-YES         VALUE 'Y' 'y'.
                88 CONFIRM-NO          VALUE 'N' 'n'.
-           
+           05  WS-SEARCH-NAME         PIC X(30).
+           05  WS-SEARCH-NAME-LEN     PIC 9(2).
+           05  WS-PIN-ENTRY           PIC X(4).
+           05  WS-STMT-DATE-FROM      PIC X(10).
+           05  WS-STMT-DATE-TO        PIC X(10).
+           05  WS-SORT-CHOICE         PIC 9.
+           05  WS-FILTER-TYPE         PIC X(10).
+           05  WS-FILTER-STATUS       PIC X(1).
+           05  WS-LOCK-RETRY-COUNT    PIC 9(2) VALUE 0.
+
        01  WS-TRANSACTION.
+           05  WS-TR-ACCOUNT-NUMBER   PIC X(10).
            05  WS-TR-TYPE             PIC X(10).
                88 TR-DEPOSIT          VALUE 'DEPOSIT'.
                88 TR-WITHDRAWAL       VALUE 'WITHDRAWAL'.
                88 TR-TRANSFER-OUT     VALUE 'XFER-OUT'.
                88 TR-TRANSFER-IN      VALUE 'XFER-IN'.
+               88 TR-OVERDRAFT-SWEEP  VALUE 'OD-SWEEP'.
+               88 TR-INTEREST         VALUE 'INTEREST'.
+               88 TR-FEE              VALUE 'FEE'.
+               88 TR-PENALTY          VALUE 'PENALTY'.
+               88 TR-REVERSAL         VALUE 'REVERSAL'.
            05  WS-TR-AMOUNT           PIC 9(7)V99.
            05  WS-TR-DATE             PIC X(10).
            05  WS-TR-TIME             PIC X(8).
+           05  WS-TR-SEQ              PIC 9(4) VALUE 0.
            05  WS-TR-RESULT           PIC X(10).
                88 TR-SUCCESS          VALUE 'SUCCESS'.
                88 TR-FAILURE          VALUE 'FAILURE'.
            05  WS-TR-REMARKS          PIC X(50).
-       
+           05  WS-TR-BALANCE-AFTER    PIC 9(9)V99.
+           05  WS-TR-TELLER-ID        PIC X(8).
+           05  WS-TR-CURRENCY         PIC X(3).
+           05  WS-TR-RELATED-ACCOUNT  PIC X(10).
+
        01  WS-TEMP-ACCOUNT.
            05  WS-TEMP-ACCOUNT-NUMBER     PIC X(10).
            05  WS-TEMP-CUSTOMER-NAME      PIC X(30).
+           05  WS-TEMP-OWNER-2-NAME       PIC X(30).
+           05  WS-TEMP-OWNER-3-NAME       PIC X(30).
+           05  WS-TEMP-OWNER-COUNT        PIC 9(1).
+           05  WS-TEMP-PRIMARY-OWNER      PIC 9(1).
            05  WS-TEMP-ACCOUNT-TYPE       PIC X(10).
+               88 WS-TEMP-TYPE-CHECKING   VALUE 'CHECKING'.
+               88 WS-TEMP-TYPE-SAVINGS    VALUE 'SAVINGS'.
+               88 WS-TEMP-TYPE-CD         VALUE 'CD'.
+               88 WS-TEMP-TYPE-MONEY-MKT  VALUE 'MONEYMKT'.
+               88 WS-TEMP-TYPE-LOAN       VALUE 'LOAN'.
            05  WS-TEMP-BALANCE            PIC 9(9)V99.
+           05  WS-TEMP-CURRENCY-CODE      PIC X(3).
            05  WS-TEMP-OPEN-DATE          PIC X(10).
            05  WS-TEMP-LAST-ACCESS-DATE   PIC X(10).
            05  WS-TEMP-TRANSACTION-COUNT  PIC 9(5).
            05  WS-TEMP-STATUS             PIC X(1).
-       
+               88 WS-TEMP-ACTIVE          VALUE 'A'.
+               88 WS-TEMP-CLOSED          VALUE 'C'.
+               88 WS-TEMP-SUSPENDED       VALUE 'S'.
+           05  WS-TEMP-INTEREST-RATE      PIC 9(2)V9(3).
+           05  WS-TEMP-MIN-BALANCE        PIC 9(7)V99.
+           05  WS-TEMP-LINKED-ACCOUNT     PIC X(10).
+           05  WS-TEMP-MATURITY-DATE      PIC X(10).
+           05  WS-TEMP-PIN                PIC X(4).
+           05  WS-TEMP-CREATED-BY         PIC X(8).
+           05  WS-TEMP-LAST-CHANGED-BY    PIC X(8).
+
+      * Second account buffer, needed whenever a paragraph must hold
+      * two accounts open at once (overdraft sweep source + linked
+      * account, or a funds transfer's target account).
+       01  WS-TEMP-ACCOUNT-2.
+           05  WS-TEMP2-ACCOUNT-NUMBER    PIC X(10).
+           05  WS-TEMP2-CUSTOMER-NAME     PIC X(30).
+           05  WS-TEMP2-ACCOUNT-TYPE      PIC X(10).
+           05  WS-TEMP2-BALANCE           PIC 9(9)V99.
+           05  WS-TEMP2-CURRENCY-CODE     PIC X(3).
+           05  WS-TEMP2-OPEN-DATE         PIC X(10).
+           05  WS-TEMP2-LAST-ACCESS-DATE  PIC X(10).
+           05  WS-TEMP2-TRANSACTION-COUNT PIC 9(5).
+           05  WS-TEMP2-STATUS            PIC X(1).
+           05  WS-TEMP2-INTEREST-RATE     PIC 9(2)V9(3).
+           05  WS-TEMP2-MIN-BALANCE       PIC 9(7)V99.
+           05  WS-TEMP2-LINKED-ACCOUNT    PIC X(10).
+           05  WS-TEMP2-MATURITY-DATE     PIC X(10).
+           05  WS-TEMP2-PIN               PIC X(4).
+           05  WS-TEMP2-CREATED-BY        PIC X(8).
+           05  WS-TEMP2-LAST-CHANGED-BY   PIC X(8).
+
        01  WS-TEMP-FILE-NAME              PIC X(20) VALUE 'TEMP.dat'.
-       
+
        01  WS-ERROR-MESSAGE               PIC X(100).
-       
+
+      * ---------------------------------------------------------------
+      * DYNAMIC FILE NAMES - live production names by default; demo
+      * mode (see SESSION.cpy DEMO-MODE-ACTIVE) repoints every one of
+      * these at an isolated DEMO*.dat file so practice sessions can
+      * never collide with real account data.
+      * ---------------------------------------------------------------
+       01  WS-DYNAMIC-FILE-NAMES.
+           05  WS-ACCOUNT-FILE-NAME     PIC X(40) VALUE 'ACCOUNTS.dat'.
+           05  WS-TRANSACTION-FILE-NAME   PIC X(40) VALUE 'TRANLOG.dat'.
+           05  WS-ARCHIVE-FILE-NAME       PIC X(40) VALUE 'ARCHIVE.dat'.
+           05  WS-COMPLIANCE-FILE-NAME    PIC X(40) VALUE 'CTRLOG.dat'.
+           05  WS-MONITOR-FILE-NAME       PIC X(40) VALUE 'MONITOR.dat'.
+           05  WS-REPORT-FILE-NAME        PIC X(40) VALUE SPACES.
+           05  WS-CSV-FILE-NAME           PIC X(40) VALUE SPACES.
+
+      * ---------------------------------------------------------------
+      * BUSINESS RULE CONSTANTS - the numbers a real shop would tune
+      * per product; centralized here so every module enforces the
+      * same rule instead of hard-coding it in one paragraph.
+      * ---------------------------------------------------------------
+       01  WS-BUSINESS-RULES.
+           05  WS-MIN-BAL-CHECKING        PIC 9(7)V99 VALUE 100.00.
+           05  WS-MIN-BAL-SAVINGS         PIC 9(7)V99 VALUE 25.00.
+           05  WS-MIN-BAL-MONEYMKT        PIC 9(7)V99 VALUE 2500.00.
+           05  WS-MIN-BAL-CD              PIC 9(7)V99 VALUE 500.00.
+           05  WS-MIN-BAL-LOAN            PIC 9(7)V99 VALUE 0.00.
+           05  WS-CTR-THRESHOLD           PIC 9(9)V99 VALUE 10000.00.
+           05  WS-PER-TXN-LIMIT           PIC 9(9)V99 VALUE 10000.00.
+           05  WS-DAILY-AMOUNT-LIMIT      PIC 9(9)V99 VALUE 20000.00.
+           05  WS-DAILY-COUNT-LIMIT       PIC 9(3) VALUE 20.
+           05  WS-CD-PENALTY-PCT          PIC 9(2)V99 VALUE 5.00.
+           05  WS-MM-TIER1-CEILING        PIC 9(9)V99 VALUE 10000.00.
+           05  WS-MM-TIER1-RATE           PIC 9(2)V9(3) VALUE 0.750.
+           05  WS-MM-TIER2-RATE           PIC 9(2)V9(3) VALUE 1.500.
+           05  WS-SAVINGS-RATE-DEFAULT    PIC 9(2)V9(3) VALUE 0.500.
+           05  WS-CD-RATE-DEFAULT         PIC 9(2)V9(3) VALUE 2.250.
+           05  WS-CHECKING-MAINT-FEE      PIC 9(5)V99 VALUE 12.00.
+           05  WS-BELOW-MIN-FEE           PIC 9(5)V99 VALUE 25.00.
+           05  WS-LIQUIDITY-MIN-THRESHOLD PIC 9(9)V99 VALUE 5000.00.
+           05  WS-LIQUIDITY-MAX-THRESHOLD PIC 9(11)V99
+                   VALUE 100000000.00.
+           05  WS-LOCK-RETRY-MAX          PIC 9(2) VALUE 3.
+           05  WS-TELLER-AUTH-PIN         PIC X(4) VALUE "9999".
+
+      * ---------------------------------------------------------------
+      * CHECK-DIGIT VALIDATION WORK AREA (used with CALL 'CHKDIGIT')
+      * ---------------------------------------------------------------
+       01  WS-CHECK-DIGIT-AREA.
+           05  WS-CD-ACCOUNT-NUMBER   PIC X(10).
+           05  WS-CD-MODE             PIC X(1).
+               88 CD-GENERATE         VALUE 'G'.
+               88 CD-VALIDATE         VALUE 'V'.
+           05  WS-CD-RESULT           PIC X(1).
+               88 CD-VALID            VALUE 'Y'.
+               88 CD-INVALID          VALUE 'N'.
+
+      * ---------------------------------------------------------------
+      * DAILY LIMIT / STATEMENT ACCUMULATOR WORK AREA
+      * ---------------------------------------------------------------
+       01  WS-LIMIT-WORK-AREA.
+           05  WS-DAILY-AMOUNT-TOTAL  PIC 9(9)V99 VALUE 0.
+           05  WS-DAILY-COUNT-TOTAL   PIC 9(5) VALUE 0.
+           05  WS-STMT-RUNNING-BAL    PIC S9(9)V99 VALUE 0.
+           05  WS-STMT-LINE-COUNT     PIC 9(5) VALUE 0.
+           05  WS-CD-PENALTY-AMOUNT   PIC 9(7)V99 VALUE 0.
+           05  WS-CD-PENALTY-APPLIED-FLAG PIC X(1) VALUE 'N'.
+               88 CD-PENALTY-APPLIED  VALUE 'Y'.
+           05  WS-TR-TYPE-SAVE        PIC X(10).
+           05  WS-TR-AMOUNT-SAVE      PIC 9(7)V99.
+           05  WS-TR-REMARKS-SAVE     PIC X(50).
+
+      * ---------------------------------------------------------------
+      * PER-CURRENCY SUBTOTAL TABLE (Account Summary Report)
+      * ---------------------------------------------------------------
+       01  WS-CURRENCY-TOTALS.
+           05  WS-CURRENCY-ENTRIES OCCURS 10 TIMES
+                   INDEXED BY WS-CUR-IDX.
+               10  WS-CUR-CODE        PIC X(3).
+               10  WS-CUR-BALANCE     PIC 9(11)V99.
+               10  WS-CUR-COUNT       PIC 9(5).
+           05  WS-CURRENCY-USED       PIC 9(2) VALUE 0.
+           05  WS-TEMP-TOTAL-ACCOUNTS PIC 9(7) VALUE 0.
+
+      * ---------------------------------------------------------------
+      * PER-ACCOUNT-TYPE SUBTOTAL TABLE (Account Summary Report,
+      * req 024)
+      * ---------------------------------------------------------------
+       01  WS-ACCTTYPE-TOTALS.
+           05  WS-ACCTTYPE-ENTRIES OCCURS 5 TIMES
+                   INDEXED BY WS-ACCTTYPE-IDX.
+               10  WS-ACCTTYPE-CODE      PIC X(8).
+               10  WS-ACCTTYPE-BALANCE   PIC 9(11)V99.
+               10  WS-ACCTTYPE-COUNT     PIC 9(5).
+           05  WS-ACCTTYPE-USED          PIC 9(2) VALUE 0.
+           05  WS-LIQUIDITY-ALERT-TYPE   PIC X(8).
+           05  WS-LIQUIDITY-ALERT-BALANCE PIC 9(11)V99.
+
       * Display Constants
        01  WS-DISPLAY-CONSTANTS.
            05  WS-HEADER.
                10  FILLER               PIC X(25) VALUE SPACE.
-               10  FILLER               PIC X(30) 
+               10  FILLER               PIC X(30)
                    VALUE "PNC BANK - BANKING APPLICATION".
                10  FILLER               PIC X(25) VALUE SPACE.
            05  WS-FOOTER.
                10  FILLER               PIC X(30) VALUE SPACE.
-               10  FILLER               PIC X(20) 
+               10  FILLER               PIC X(20)
                    VALUE "THANK YOU FOR USING".
                10  FILLER               PIC X(30) VALUE SPACE.
            05  WS-SEPARATOR             PIC X(80) VALUE ALL "-".
-           
+
        01  WS-FORMATTED-FIELDS.
            05  WS-FORMATTED-BALANCE     PIC $Z,ZZZ,ZZZ,ZZ9.99.
            05  WS-FORMATTED-AMOUNT      PIC $Z,ZZZ,ZZZ,ZZ9.99.
            05  WS-DATE-FORMATTED        PIC X(10).
-       
-       01  WS-DEMO-MODE-FLAG            PIC X VALUE 'N'.
-           88 DEMO-MODE-ACTIVE         VALUE 'Y'. 
\ No newline at end of file
