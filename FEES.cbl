@@ -0,0 +1,155 @@
+      ******************************************************************
+      * PNC BANK COBOL DEMO APPLICATION - MONTHLY FEE ASSESSMENT BATCH
+      *
+      * Monthly batch run: assesses a flat maintenance fee on active
+      * CHECKING accounts, and a below-minimum-balance fee on any
+      * active account whose balance is under its stored minimum.
+      * Both are posted as FEE transactions on the ledger. Run with
+      * no operator interaction - see EODJOB.jcl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEES.
+       AUTHOR. PNC-DEMO.
+       DATE-WRITTEN. 2023-07-19.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'FILECTL.cpy'.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FILEDEF.cpy'.
+
+       WORKING-STORAGE SECTION.
+           COPY 'DATADEF.cpy'.
+
+       01  WS-ACCTS-CHARGED           PIC 9(7) VALUE 0.
+       01  WS-TOTAL-FEES-CHARGED      PIC 9(9)V99 VALUE 0.
+       01  WS-MAINT-FEE-AMOUNT        PIC 9(5)V99 VALUE 0.
+       01  WS-BELOWMIN-FEE-AMOUNT     PIC 9(5)V99 VALUE 0.
+       01  WS-FEE-REMARKS             PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       000-MAIN-PARA.
+           MOVE "ACCOUNTS.dat" TO WS-ACCOUNT-FILE-NAME.
+           MOVE "TRANLOG.dat" TO WS-TRANSACTION-FILE-NAME.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO WS-DATE-FORMATTED(1:4).
+           MOVE '-' TO WS-DATE-FORMATTED(5:1).
+           MOVE WS-CURRENT-MONTH TO WS-DATE-FORMATTED(6:2).
+           MOVE '-' TO WS-DATE-FORMATTED(8:1).
+           MOVE WS-CURRENT-DAY TO WS-DATE-FORMATTED(9:2).
+           STRING WS-CURRENT-HOUR ':' WS-CURRENT-MINUTE ':'
+               WS-CURRENT-SECOND DELIMITED BY SIZE INTO WS-TR-TIME.
+
+           DISPLAY WS-SEPARATOR.
+           DISPLAY "MONTHLY FEE ASSESSMENT BATCH JOB - "
+               WS-DATE-FORMATTED.
+           DISPLAY WS-SEPARATOR.
+
+           PERFORM 100-ASSESS-FEES-PARA.
+
+           DISPLAY "Accounts charged: " WS-ACCTS-CHARGED.
+           DISPLAY "Total fees posted: " WS-TOTAL-FEES-CHARGED.
+           DISPLAY WS-SEPARATOR.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * SCAN ALL ACCOUNTS AND ASSESS APPLICABLE FEES
+      *-----------------------------------------------------------------
+       100-ASSESS-FEES-PARA.
+           OPEN I-O ACCOUNT-FILE.
+           IF NOT FILE-SUCCESS
+               DISPLAY "ERROR: Unable to open account file."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+           PERFORM UNTIL END-OF-FILE
+               READ ACCOUNT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE-FLAG
+                   NOT AT END
+                       IF AR-ACTIVE
+                           PERFORM 110-COMPUTE-FEE-PARA
+                           IF WS-MAINT-FEE-AMOUNT > 0
+                               MOVE WS-MAINT-FEE-AMOUNT TO WS-AMOUNT
+                               MOVE "Monthly checking maintenance fee"
+                                   TO WS-FEE-REMARKS
+                               PERFORM 120-POST-FEE-PARA
+                           END-IF
+                           IF WS-BELOWMIN-FEE-AMOUNT > 0
+                               MOVE WS-BELOWMIN-FEE-AMOUNT TO WS-AMOUNT
+                               MOVE "Below-minimum-balance fee" TO
+                                   WS-FEE-REMARKS
+                               PERFORM 120-POST-FEE-PARA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNT-FILE.
+           MOVE 'N' TO WS-END-OF-FILE-FLAG.
+
+      *-----------------------------------------------------------------
+      * COMPUTE THE FEE OWED BY THE CURRENT ACCOUNT (0 IF NONE)
+      *-----------------------------------------------------------------
+       110-COMPUTE-FEE-PARA.
+           MOVE 0 TO WS-MAINT-FEE-AMOUNT.
+           MOVE 0 TO WS-BELOWMIN-FEE-AMOUNT.
+
+           IF AR-TYPE-CHECKING
+               MOVE WS-CHECKING-MAINT-FEE TO WS-MAINT-FEE-AMOUNT
+           END-IF.
+
+           IF AR-BALANCE < AR-MIN-BALANCE
+               MOVE WS-BELOW-MIN-FEE TO WS-BELOWMIN-FEE-AMOUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * DEBIT THE FEE FROM THE ACCOUNT AND LOG THE LEDGER ENTRY
+      *-----------------------------------------------------------------
+       120-POST-FEE-PARA.
+           IF WS-AMOUNT > AR-BALANCE
+               MOVE AR-BALANCE TO WS-AMOUNT
+           END-IF.
+           SUBTRACT WS-AMOUNT FROM AR-BALANCE.
+           MOVE WS-DATE-FORMATTED TO AR-LAST-ACCESS-DATE.
+           ADD 1 TO AR-TRANSACTION-COUNT.
+           MOVE "BATCH" TO AR-LAST-CHANGED-BY.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR rewriting " AR-ACCOUNT-NUMBER
+           END-REWRITE.
+
+           ADD 1 TO WS-ACCTS-CHARGED.
+           ADD WS-AMOUNT TO WS-TOTAL-FEES-CHARGED.
+
+           OPEN I-O TRANSACTION-FILE.
+           IF NOT FILE-SUCCESS
+               OPEN OUTPUT TRANSACTION-FILE
+           END-IF.
+
+           MOVE AR-ACCOUNT-NUMBER TO TR-KEY-ACCT-NUM.
+           MOVE WS-DATE-FORMATTED TO TR-KEY-DATE.
+           MOVE WS-TR-TIME TO TR-KEY-TIME.
+           MOVE 0 TO TR-KEY-SEQ.
+           MOVE "FEE" TO TR-TYPE.
+           MOVE WS-AMOUNT TO TR-AMOUNT.
+           MOVE "SUCCESS" TO TR-RESULT.
+           MOVE WS-FEE-REMARKS TO TR-REMARKS.
+           MOVE AR-BALANCE TO TR-BALANCE-AFTER.
+           MOVE "BATCH" TO TR-TELLER-ID.
+           MOVE AR-CURRENCY-CODE TO TR-CURRENCY.
+           MOVE SPACES TO TR-RELATED-ACCOUNT.
+
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   ADD 1 TO TR-KEY-SEQ
+                   WRITE TRANSACTION-RECORD
+           END-WRITE.
+
+           CLOSE TRANSACTION-FILE.
